@@ -11,11 +11,12 @@
          COPY "ResultConvertVariable".
        PROCEDURE DIVISION USING DateInput, Result.
        Begin.
+          SET ResultMonthOk TO TRUE
           EVALUATE MonthOfDate
-            WHEN 1 MOVE "JAN" TO ResultMonth
+            WHEN 1 MOVE "ENE" TO ResultMonth
             WHEN 2 MOVE "FEB" TO ResultMonth
             WHEN 3 MOVE "MAR" TO ResultMonth
-            WHEN 4 MOVE "APR" TO ResultMonth
+            WHEN 4 MOVE "ABR" TO ResultMonth
             WHEN 5 MOVE "MAY" TO ResultMonth
             WHEN 6 MOVE "JUN" TO ResultMonth
             WHEN 7 MOVE "JUL" TO ResultMonth
@@ -23,8 +24,12 @@
             WHEN 9 MOVE "SEP" TO ResultMonth
             WHEN 10 MOVE "OCT" TO ResultMonth
             WHEN 11 MOVE "NOV" TO ResultMonth
-            WHEN 12 MOVE "DEC" TO ResultMonth
+            WHEN 12 MOVE "DIC" TO ResultMonth
+            WHEN OTHER
+               MOVE SPACES TO ResultMonth
+               SET ResultMonthInvalid TO TRUE
           END-EVALUATE
           MOVE DayOfDate TO ResultDay
+          MOVE YearOfDate TO ResultYear
           EXIT PROGRAM.
 
