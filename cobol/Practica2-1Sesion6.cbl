@@ -1,7 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Practica2-1Sesion6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT BatchFile ASSIGN TO "CUENTASBATCH.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-BATCH-STATUS.
+          SELECT CierreFile ASSIGN TO "CUENTACIERRE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CIERRE-STATUS.
+          SELECT DbProfileFile ASSIGN TO "DBPROFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DBPROFILE-STATUS.
+          SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD BatchFile.
+       01 BatchFileRecord        PIC X(82)   VALUES SPACES.
+          88 EOFBatchFile        VALUES      HIGH-VALUES.
+       FD CierreFile.
+       01 CierreRecord           PIC X(80)   VALUES SPACES.
+       FD DbProfileFile.
+       01 DbProfileBuffer        PIC X(100)  VALUES SPACES.
+          88 EOFDbProfile        VALUES      HIGH-VALUES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord     PIC X(100)  VALUES SPACES.
        WORKING-STORAGE SECTION.
+       COPY "DbProfileFields".
+       COPY "ExceptionLogFields".
+       01 WS-BATCH-STATUS        PIC X(2)    VALUE SPACE.
+          88 BatchFileOK         VALUE "00".
+          88 BatchFileNotFound   VALUE "35".
+       01 WS-COMMIT-COUNT        PIC 9(5)    VALUE ZERO.
+       01 WS-MAX-BALANCE         PIC 9(10)   VALUE 100000000.
+       01 WS-BALANCE-SW          PIC X(1)    VALUE "Y".
+          88 WS-BALANCE-VALID    VALUE "Y".
+          88 WS-BALANCE-INVALID  VALUE "N".
+       01 WS-CMDLINE             PIC X(102)  VALUE SPACES.
+       01 WS-CMDLINE-FIELDS REDEFINES WS-CMDLINE.
+          05 WS-MODE             PIC X(1).
+             88 BatchMode        VALUE "B".
+             88 CloseMode        VALUE "C".
+          05 FILLER              PIC X.
+          05 WS-CMDDATA          PIC X(100).
+       01 WS-CIERRE-STATUS       PIC X(2)    VALUE SPACE.
+          88 CierreFileOK        VALUE "00".
+       01 WS-CIERRE-LINE.
+          05 WSC-DOC             PIC X(8)    VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 WSC-COD             PIC X(10)   VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 WSC-ACTSAL          PIC 9(10)   VALUE ZERO.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 WSC-CDATA           PIC X(26)   VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 WSC-CLOSEDATE       PIC X(10)   VALUE SPACES.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME           PIC X(30)      VALUE SPACE.
        01 USERNAME         PIC X(64)      VALUE SPACE.
@@ -12,6 +67,8 @@
           05 I-COD         PIC X(10).
           05 FILLER        PIC X.
           05 I-STATE       PIC X.
+             88 AccountActive  VALUE "A".
+             88 AccountClosed  VALUE "C".
           05 FILLER        PIC X.
           05 I-ACTSAL      PIC 9(10).
           05 FILLER        PIC X.
@@ -20,6 +77,7 @@
           05 I-HDATE       PIC X(10).
           05 FILLER        PIC X.
           05 I-CDATA       PIC X(26).
+       01 WS-EXIST-COUNT   PIC S9(9) COMP VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -28,23 +86,71 @@
        MAIN SECTION.
        Begin.
           DISPLAY "===== INSERCION A LA TABLA CUENTA ===="
-          MOVE "dvilca" TO USERNAME
-          MOVE "playground_dvilca" TO DBNAME
+          PERFORM LoadDbProfile
           MOVE SPACE TO PASSWD
-          
+
           PERFORM ConnectionSQL
           IF SQLCODE IS NOT EQUAL TO ZERO THEN
              DISPLAY "ERROR: NO CONNECTION WITH DATABASE"
+             MOVE 1 TO RETURN-CODE
              STOP RUN
           END-IF
-          PERFORM InsertRegister 
+
+          ACCEPT WS-CMDLINE FROM COMMAND-LINE
+
+          EVALUATE TRUE
+             WHEN BatchMode
+                PERFORM ProcessBatchFile
+             WHEN CloseMode
+                MOVE WS-CMDDATA TO I-RECORD
+                PERFORM CloseAccount
+             WHEN OTHER
+                MOVE WS-CMDLINE TO I-RECORD
+                PERFORM InsertRegister
+          END-EVALUATE
 
           DISPLAY "DISCONNECT FROM DATABASE...."
           EXEC SQL DISCONNECT ALL END-EXEC
           STOP RUN.
        HandlingErrors.
           DISPLAY "SQLCODE: " SQLCODE
-          DISPLAY "SQLERRMC: " SQLERRMC.
+          DISPLAY "SQLERRMC: " SQLERRMC
+          MOVE "Practica2-1Sesion6" TO EXLOG-PROGRAM
+          MOVE "SQLCODE"           TO EXLOG-CODETYPE
+          MOVE SQLCODE             TO WS-EXLOG-CODE-DISPLAY
+          MOVE WS-EXLOG-CODE-DISPLAY TO EXLOG-CODEVALUE
+          STRING I-DOC DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 I-COD DELIMITED BY SIZE
+             INTO EXLOG-KEYVALUE
+          PERFORM LogException.
+       LoadDbProfile.
+          MOVE "dvilca"             TO USERNAME
+          MOVE "playground_dvilca"  TO DBNAME
+          ACCEPT WS-DB-ENV FROM ENVIRONMENT "CUENTA_DB_ENV"
+          IF WS-DB-ENV IS EQUAL TO SPACES THEN
+             MOVE "PROD" TO WS-DB-ENV
+          END-IF
+          MOVE "N" TO WS-DBPROFILE-FOUND-SW
+          OPEN INPUT DbProfileFile
+          IF DbProfileFileOK THEN
+             READ DbProfileFile INTO WS-DBPROFILE-LINE
+                AT END SET EOFDbProfile TO TRUE
+             END-READ
+             PERFORM UNTIL EOFDbProfile OR WS-DBPROFILE-FOUND
+                IF DBP-ENV IS EQUAL TO WS-DB-ENV THEN
+                   MOVE DBP-USERNAME TO USERNAME
+                   MOVE DBP-DBNAME   TO DBNAME
+                   MOVE "Y" TO WS-DBPROFILE-FOUND-SW
+                ELSE
+                   READ DbProfileFile INTO WS-DBPROFILE-LINE
+                      AT END SET EOFDbProfile TO TRUE
+                   END-READ
+                END-IF
+             END-PERFORM
+             CLOSE DbProfileFile
+          END-IF
+          DISPLAY "LOG: PERFIL DE CONEXION: " WS-DB-ENV.
        ConnectionSQL.
           EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -53,13 +159,41 @@
              DISPLAY "MESSAGE: SUCCESSFUL CONNECTION"
           ELSE
              PERFORM HandlingErrors
+             MOVE 1 TO RETURN-CODE
              STOP RUN
           END-IF.
+       ProcessBatchFile.
+          DISPLAY "===== ALTA MASIVA DE CUENTAS (BATCH) ===="
+          OPEN INPUT BatchFile
+          EVALUATE TRUE
+             WHEN BatchFileNotFound
+                DISPLAY "LOG: NO HAY CUENTASBATCH.DAT PENDIENTE - "
+                   "SE OMITE"
+             WHEN NOT BatchFileOK
+                DISPLAY "ERROR: NO SE PUDO ABRIR CUENTASBATCH.DAT"
+                MOVE "Practica2-1Sesion6" TO EXLOG-PROGRAM
+                MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+                MOVE WS-BATCH-STATUS      TO EXLOG-CODEVALUE
+                MOVE SPACES               TO EXLOG-KEYVALUE
+                PERFORM LogException
+             WHEN OTHER
+                READ BatchFile INTO I-RECORD
+                   AT END SET EOFBatchFile TO TRUE
+                END-READ
+                PERFORM UNTIL EOFBatchFile
+                   PERFORM InsertRegister
+                   READ BatchFile INTO I-RECORD
+                      AT END SET EOFBatchFile TO TRUE
+                   END-READ
+                END-PERFORM
+                CLOSE BatchFile
+                DISPLAY "========================================="
+                DISPLAY "TOTAL DE CUENTAS INSERTADAS: " WS-COMMIT-COUNT
+                DISPLAY "========================================="
+          END-EVALUATE.
        InsertRegister.
           DISPLAY "========================================="
-          ACCEPT I-RECORD FROM COMMAND-LINE
-
-          DISPLAY 
+          DISPLAY
              I-DOC SPACE
              I-COD SPACE
              I-STATE SPACE
@@ -68,27 +202,108 @@
              I-HDATE SPACE
              I-CDATA
 
-
-          EXEC SQL
-             INSERT INTO cuenta VALUES
-             (:I-DOC, :I-COD, :I-STATE, :I-ACTSAL, :I-TEXSAL,
-                :I-HDATE,:I-CDATA)
-          END-EXEC
-
-          IF SQLCODE IS EQUAL TO ZERO THEN
-             DISPLAY "MESSAGE: INSERCION EXITOSA"
-             DISPLAY "========================================="
-             PERFORM CommitTxn
+          PERFORM ValidateBalances
+          IF WS-BALANCE-INVALID THEN
+             DISPLAY "ERROR: SALDO FUERA DE RANGO PARA LA CUENTA "
+                I-DOC SPACE I-COD " - NO SE INSERTA"
              DISPLAY "========================================="
           ELSE
-             PERFORM HandlingErrors   
+             PERFORM CheckDuplicate
+             IF WS-EXIST-COUNT IS GREATER THAN ZERO THEN
+                DISPLAY "ERROR: LA CUENTA " I-DOC SPACE I-COD
+                   " YA EXISTE - NO SE INSERTA"
+                DISPLAY "========================================="
+             ELSE
+                EXEC SQL
+                   INSERT INTO cuenta VALUES
+                   (:I-DOC, :I-COD, :I-STATE, :I-ACTSAL, :I-TEXSAL,
+                      :I-HDATE,:I-CDATA)
+                END-EXEC
+
+                IF SQLCODE IS EQUAL TO ZERO THEN
+                   DISPLAY "MESSAGE: INSERCION EXITOSA"
+                   DISPLAY "========================================="
+                   PERFORM CommitTxn
+                   ADD 1 TO WS-COMMIT-COUNT
+                   DISPLAY "========================================="
+                ELSE
+                   PERFORM HandlingErrors
+                END-IF
+             END-IF
+          END-IF.
+       ValidateBalances.
+          SET WS-BALANCE-VALID TO TRUE
+          IF I-ACTSAL IS GREATER THAN WS-MAX-BALANCE THEN
+             SET WS-BALANCE-INVALID TO TRUE
+          END-IF
+          IF I-TEXSAL IS GREATER THAN WS-MAX-BALANCE THEN
+             SET WS-BALANCE-INVALID TO TRUE
           END-IF.
+       CheckDuplicate.
+          MOVE ZERO TO WS-EXIST-COUNT
+          EXEC SQL
+             SELECT COUNT(*) INTO :WS-EXIST-COUNT
+             FROM cuenta
+             WHERE docclien=:I-DOC AND codcuent=:I-COD
+          END-EXEC.
        CommitTxn.
           EXEC SQL COMMIT WORK END-EXEC
 
           IF SQLCODE IS EQUAL TO ZERO THEN
              DISPLAY "MESSAGE: CONFIRMACION EXITOSA"
           ELSE
-             PERFORM HandlingErrors   
+             PERFORM HandlingErrors
           END-IF.
-          
+       CloseAccount.
+          DISPLAY "========================================="
+          DISPLAY "===== CIERRE / DESACTIVACION DE CUENTA ===="
+          DISPLAY "CUENTA: " I-DOC SPACE I-COD
+
+          EXEC SQL
+             SELECT saldoact, cdata INTO :I-ACTSAL, :I-CDATA
+             FROM cuenta
+             WHERE docclien=:I-DOC AND codcuent=:I-COD
+          END-EXEC
+
+          IF SQLCODE IS NOT EQUAL TO ZERO THEN
+             DISPLAY "ERROR: CUENTA NO ENCONTRADA PARA CIERRE"
+             PERFORM HandlingErrors
+          ELSE
+             PERFORM ArchiveClosedAccount
+             EXEC SQL
+                UPDATE cuenta SET estcuent=:I-STATE
+                WHERE docclien=:I-DOC AND codcuent=:I-COD
+             END-EXEC
+             IF SQLCODE IS EQUAL TO ZERO THEN
+                PERFORM CommitTxn
+                DISPLAY "MESSAGE: CUENTA CERRADA EXITOSAMENTE"
+             ELSE
+                PERFORM HandlingErrors
+             END-IF
+          END-IF
+          DISPLAY "=========================================".
+       ArchiveClosedAccount.
+          SET AccountClosed TO TRUE
+          MOVE I-DOC TO WSC-DOC
+          MOVE I-COD TO WSC-COD
+          MOVE I-ACTSAL TO WSC-ACTSAL
+          MOVE I-CDATA TO WSC-CDATA
+          ACCEPT WSC-CLOSEDATE FROM DATE YYYYMMDD
+
+          OPEN EXTEND CierreFile
+          IF NOT CierreFileOK THEN
+             CLOSE CierreFile
+             OPEN OUTPUT CierreFile
+          END-IF
+          WRITE CierreRecord FROM WS-CIERRE-LINE
+          CLOSE CierreFile.
+       LogException.
+          ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+          ACCEPT EXLOG-TIME FROM TIME
+          OPEN EXTEND ExceptionLogFile
+          IF NOT ExceptionLogFileOK THEN
+             CLOSE ExceptionLogFile
+             OPEN OUTPUT ExceptionLogFile
+          END-IF
+          WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+          CLOSE ExceptionLogFile.
