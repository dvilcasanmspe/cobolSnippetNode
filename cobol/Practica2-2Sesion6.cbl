@@ -6,13 +6,28 @@
           SELECT F-RegisterKey ASSIGN TO "paramKey.dat"
              ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS F-KeyStatus.
+          SELECT DbProfileFile ASSIGN TO "DBPROFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DBPROFILE-STATUS.
+          SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD F-RegisterKey.
        01 F-DOC            PIC X(19)       VALUE SPACE.
+          88 EOFKeyFile    VALUES          HIGH-VALUES.
+       FD DbProfileFile.
+       01 DbProfileBuffer        PIC X(100)  VALUES SPACES.
+          88 EOFDbProfile        VALUES      HIGH-VALUES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord     PIC X(100)  VALUES SPACES.
        WORKING-STORAGE SECTION.
+       COPY "DbProfileFields".
+       COPY "ExceptionLogFields".
        01 F-FileStatus.
           05 F-KeyStatus   PIC X(2)       VALUE SPACE.
+             88 KeyFileOK  VALUE "00".
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME           PIC X(30)      VALUE SPACE.
@@ -25,18 +40,24 @@
              05 FILLER     PIC X          VALUE SPACE.
              05 S-CUENTA   PIC X(10)      VALUE SPACE.
           03 S-ACTSAL      PIC 9(10)      VALUE ZERO.
+       01 M-FECMOV         PIC X(10)      VALUE SPACE.
+       01 M-MONTOMOV       PIC 9(9)V99    VALUE ZERO.
+       01 M-TIPOMOV        PIC X(10)      VALUE SPACE.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
-       01 S-HDATE. 
+       01 S-HDATE.
           03 YYDATE        PIC X(4)       VALUE SPACE.
           03 MMDATE        PIC X(2)       VALUE SPACE.
           03 DDDATE        PIC X(2)       VALUE SPACE.
-       01 C-DATE. 
+       01 C-DATE.
           03 C-YYDATE      PIC X(4)       VALUE SPACE.
           03 FILLER        PIC X          VALUE "-".
           03 C-MMDATE      PIC X(2)       VALUE SPACE.
           03 FILLER        PIC X          VALUE "-".
           03 C-DDDATE      PIC X(2)       VALUE SPACE.
+       01 D-MONTOMOV       PIC Z(8)9.99   VALUE ZEROS.
+       01 WS-MOV-COUNT     PIC 9(2)       VALUE ZERO.
+       01 WS-MOV-LIMIT     PIC 9(2)       VALUE 5.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -44,12 +65,38 @@
        MAIN SECTION.
        Begin.
           DISPLAY "*** SELECCION DE UN REGISTRO ***"
-          MOVE "dvilca"     TO USERNAME
-          MOVE "playground_dvilca"     TO DBNAME
+          PERFORM LoadDbProfile
           MOVE SPACE        TO PASSWD
           PERFORM ConnectionSQL
-          PERFORM SelectOneByKey
+          PERFORM ProcessKeyFile
           STOP RUN.
+       LoadDbProfile.
+          MOVE "dvilca"             TO USERNAME
+          MOVE "playground_dvilca"  TO DBNAME
+          ACCEPT WS-DB-ENV FROM ENVIRONMENT "CUENTA_DB_ENV"
+          IF WS-DB-ENV IS EQUAL TO SPACES THEN
+             MOVE "PROD" TO WS-DB-ENV
+          END-IF
+          MOVE "N" TO WS-DBPROFILE-FOUND-SW
+          OPEN INPUT DbProfileFile
+          IF DbProfileFileOK THEN
+             READ DbProfileFile INTO WS-DBPROFILE-LINE
+                AT END SET EOFDbProfile TO TRUE
+             END-READ
+             PERFORM UNTIL EOFDbProfile OR WS-DBPROFILE-FOUND
+                IF DBP-ENV IS EQUAL TO WS-DB-ENV THEN
+                   MOVE DBP-USERNAME TO USERNAME
+                   MOVE DBP-DBNAME   TO DBNAME
+                   MOVE "Y" TO WS-DBPROFILE-FOUND-SW
+                ELSE
+                   READ DbProfileFile INTO WS-DBPROFILE-LINE
+                      AT END SET EOFDbProfile TO TRUE
+                   END-READ
+                END-IF
+             END-PERFORM
+             CLOSE DbProfileFile
+          END-IF
+          DISPLAY "LOG: PERFIL DE CONEXION: " WS-DB-ENV.
        ConnectionSQL.
           EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -58,14 +105,35 @@
              DISPLAY "SUCCESFUL CONNECTION WITH DATABASE " DBNAME
           ELSE
              PERFORM HandlingErrors
+             MOVE 1 TO RETURN-CODE
              STOP RUN
           END-IF.
-       SelectOneByKey.
-         ACCEPT S-INPUT FROM COMMAND-LINE
+       ProcessKeyFile.
          DISPLAY "============================"
          DISPLAY "PROGRAMA: Practica2-2Sesion6"
-         DISPLAY "OBJETIVO: CONSULTA DE DATOS"
+         DISPLAY "OBJETIVO: CONSULTA DE DATOS EN LOTE"
          DISPLAY "============================"
+         OPEN INPUT F-RegisterKey
+         IF NOT KeyFileOK THEN
+            DISPLAY "ERROR: NO SE ENCONTRO paramKey.dat"
+            MOVE "Practica2-2Sesion6" TO EXLOG-PROGRAM
+            MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+            MOVE F-KeyStatus          TO EXLOG-CODEVALUE
+            MOVE SPACES               TO EXLOG-KEYVALUE
+            PERFORM LogException
+         ELSE
+            READ F-RegisterKey INTO S-INPUT
+               AT END SET EOFKeyFile TO TRUE
+            END-READ
+            PERFORM UNTIL EOFKeyFile
+               PERFORM SelectOneByKey
+               READ F-RegisterKey INTO S-INPUT
+                  AT END SET EOFKeyFile TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE F-RegisterKey
+         END-IF.
+       SelectOneByKey.
          DISPLAY "SEARCH FOR REGISTER WITH KEY: " S-DOC SPACE S-CUENTA
          EXEC SQL
            DECLARE C1 CURSOR FOR SELECT SALDOACT
@@ -87,13 +155,62 @@
             DISPLAY "LLAVE: " S-DOC " (DNI)"
             DISPLAY "SALDO: " D-ACTSAL " (PUNTOS)"
             DISPLAY "============================"
+            PERFORM DisplayRecentMovements
          ELSE
             PERFORM HandlingErrors
          END-IF
          EXEC SQL
             CLOSE C1
          END-EXEC.
+       DisplayRecentMovements.
+         DISPLAY "ULTIMOS MOVIMIENTOS:"
+         MOVE ZERO TO WS-MOV-COUNT
+         EXEC SQL
+           DECLARE C2 CURSOR FOR SELECT FECMOV, MONTOMOV, TIPOMOV
+           FROM movcuenta WHERE DOCCLIEN=:S-DOC AND CODCUENT=:S-CUENTA
+           ORDER BY FECMOV DESC
+         END-EXEC
+         EXEC SQL
+            OPEN C2
+         END-EXEC
+         EXEC SQL
+            FETCH C2 INTO :M-FECMOV, :M-MONTOMOV, :M-TIPOMOV
+         END-EXEC
+         PERFORM UNTIL SQLCODE IS NOT EQUAL TO ZERO
+                    OR WS-MOV-COUNT IS EQUAL TO WS-MOV-LIMIT
+            ADD 1 TO WS-MOV-COUNT
+            MOVE M-MONTOMOV TO D-MONTOMOV
+            DISPLAY "  " M-FECMOV SPACE D-MONTOMOV SPACE M-TIPOMOV
+            EXEC SQL
+               FETCH C2 INTO :M-FECMOV, :M-MONTOMOV, :M-TIPOMOV
+            END-EXEC
+         END-PERFORM
+         IF WS-MOV-COUNT IS EQUAL TO ZERO THEN
+            DISPLAY "  (SIN MOVIMIENTOS REGISTRADOS)"
+         END-IF
+         DISPLAY "============================"
+         EXEC SQL
+            CLOSE C2
+         END-EXEC.
        HandlingErrors.
          DISPLAY "SQLCODE: " SQLCODE
-         DISPLAY "SQLERRMC: " SQLERRMC.
-
+         DISPLAY "SQLERRMC: " SQLERRMC
+         MOVE "Practica2-2Sesion6" TO EXLOG-PROGRAM
+         MOVE "SQLCODE"           TO EXLOG-CODETYPE
+         MOVE SQLCODE             TO WS-EXLOG-CODE-DISPLAY
+         MOVE WS-EXLOG-CODE-DISPLAY TO EXLOG-CODEVALUE
+         STRING S-DOC DELIMITED BY SIZE
+                SPACE DELIMITED BY SIZE
+                S-CUENTA DELIMITED BY SIZE
+            INTO EXLOG-KEYVALUE
+         PERFORM LogException.
+       LogException.
+         ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+         ACCEPT EXLOG-TIME FROM TIME
+         OPEN EXTEND ExceptionLogFile
+         IF NOT ExceptionLogFileOK THEN
+            CLOSE ExceptionLogFile
+            OPEN OUTPUT ExceptionLogFile
+         END-IF
+         WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+         CLOSE ExceptionLogFile.
