@@ -1,7 +1,51 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Practica2-2Sesion5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT AuditFile ASSIGN TO "CUENTAJRNL.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-AUDIT-STATUS.
+          SELECT DbProfileFile ASSIGN TO "DBPROFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DBPROFILE-STATUS.
+          SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AuditRecord            PIC X(60)   VALUES SPACES.
+       FD DbProfileFile.
+       01 DbProfileBuffer        PIC X(100)  VALUES SPACES.
+          88 EOFDbProfile        VALUES      HIGH-VALUES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord     PIC X(100)  VALUES SPACES.
        WORKING-STORAGE SECTION.
+       COPY "DbProfileFields".
+       COPY "ExceptionLogFields".
+       01 WS-AUDIT-STATUS        PIC X(2)    VALUE SPACE.
+          88 AuditFileOK         VALUE "00".
+       01 WS-AUDIT-LINE.
+          05 AL-DOC              PIC X(8)    VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 AL-CUENTA           PIC X(10)   VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 AL-SALDO            PIC 9(10)   VALUE ZERO.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 AL-DATE             PIC X(8)    VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 AL-TIME             PIC X(8)    VALUE SPACES.
+       01 WS-CMDLINE           PIC X(102)     VALUE SPACES.
+       01 WS-CMDLINE-FIELDS REDEFINES WS-CMDLINE.
+          05 WS-MODE          PIC X(1).
+             88 DeltaMode     VALUE "D".
+          05 FILLER           PIC X.
+          05 WS-CMDDATA       PIC X(100).
+       01 WS-CONFLICT-SW      PIC X(1)       VALUE "N".
+          88 WS-CONFLICT-DETECTED  VALUE "Y".
+       01 WS-AUDIT-FOUND-SW   PIC X(1)       VALUE "N".
+          88 WS-AUDIT-FOUND       VALUE "Y".
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DBNAME           PIC X(30)      VALUE SPACE.
        01 USERNAME         PIC X(64)      VALUE SPACE.
@@ -16,6 +60,18 @@
           03 C-DOC         PIC X(8)       VALUE SPACE.
           03 FILLER        PIC X          VALUE SPACE.
           03 C-CUENTA      PIC X(10)       VALUE ZERO.
+       01 DELTA-RECORD.
+          03 DL-DOC        PIC X(8)       VALUE SPACE.
+          03 FILLER        PIC X          VALUE SPACE.
+          03 DL-CUENTA     PIC X(10)      VALUE SPACE.
+          03 FILLER        PIC X          VALUE SPACE.
+          03 DL-DELTA      PIC S9(9) SIGN IS LEADING SEPARATE
+                                          VALUE ZERO.
+       01 S-NEWSALDO       PIC S9(10)     VALUE ZERO.
+       01 WS-CUR-SALDO     PIC 9(10)      VALUE ZERO.
+       01 WS-AUDIT-DOC     PIC X(8)       VALUE SPACE.
+       01 WS-AUDIT-CUENTA  PIC X(10)      VALUE SPACE.
+       01 WS-CUR-FECMOD    PIC X(26)      VALUE SPACE.
        EXEC SQL END DECLARE SECTION END-EXEC.
        01 C-RECORD.
           03 C-ACTSAL      PIC 9(10)      VALUE ZERO.
@@ -26,12 +82,46 @@
        MAIN SECTION.
        Begin.
           DISPLAY "*** ACTUALIZACION DE UN REGISTRO ***"
-          MOVE "dvilca"     TO USERNAME
-          MOVE "playground_dvilca"     TO DBNAME
+          PERFORM LoadDbProfile
           MOVE SPACE        TO PASSWD
           PERFORM ConnectionSQL
-          PERFORM SelectOneByKey
+          ACCEPT WS-CMDLINE FROM COMMAND-LINE
+          EVALUATE TRUE
+             WHEN DeltaMode
+                MOVE WS-CMDDATA TO DELTA-RECORD
+                PERFORM AdjustByDelta
+             WHEN OTHER
+                MOVE WS-CMDLINE TO S-RECORD
+                PERFORM SelectOneByKey
+          END-EVALUATE
           STOP RUN.
+       LoadDbProfile.
+          MOVE "dvilca"             TO USERNAME
+          MOVE "playground_dvilca"  TO DBNAME
+          ACCEPT WS-DB-ENV FROM ENVIRONMENT "CUENTA_DB_ENV"
+          IF WS-DB-ENV IS EQUAL TO SPACES THEN
+             MOVE "PROD" TO WS-DB-ENV
+          END-IF
+          MOVE "N" TO WS-DBPROFILE-FOUND-SW
+          OPEN INPUT DbProfileFile
+          IF DbProfileFileOK THEN
+             READ DbProfileFile INTO WS-DBPROFILE-LINE
+                AT END SET EOFDbProfile TO TRUE
+             END-READ
+             PERFORM UNTIL EOFDbProfile OR WS-DBPROFILE-FOUND
+                IF DBP-ENV IS EQUAL TO WS-DB-ENV THEN
+                   MOVE DBP-USERNAME TO USERNAME
+                   MOVE DBP-DBNAME   TO DBNAME
+                   MOVE "Y" TO WS-DBPROFILE-FOUND-SW
+                ELSE
+                   READ DbProfileFile INTO WS-DBPROFILE-LINE
+                      AT END SET EOFDbProfile TO TRUE
+                   END-READ
+                END-IF
+             END-PERFORM
+             CLOSE DbProfileFile
+          END-IF
+          DISPLAY "LOG: PERFIL DE CONEXION: " WS-DB-ENV.
        ConnectionSQL.
           EXEC SQL
              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -40,44 +130,160 @@
              DISPLAY "SUCCESFUL CONNECTION WITH DATABASE " DBNAME
           ELSE
              PERFORM HandlingErrors
+             MOVE 1 TO RETURN-CODE
              STOP RUN
           END-IF.
        SelectOneByKey.
-         ACCEPT S-RECORD FROM COMMAND-LINE 
-
          DISPLAY "============================"
          DISPLAY "PROGRAMA: Practica2-3Sesion6"
          DISPLAY "OBJETIVO: ACTUALIZAR DATOS"
          DISPLAY "============================"
          DISPLAY "SEARCH FOR REGISTER WITH KEY: " C-DOC SPACE C-CUENTA
 
+         MOVE C-DOC TO WS-AUDIT-DOC
+         MOVE C-CUENTA TO WS-AUDIT-CUENTA
+         PERFORM AuditCurrentRow
+         IF WS-AUDIT-FOUND THEN
+            DISPLAY "LOG: SELLANDO FECMOD CON CURRENT TIMESTAMP"
+            EXEC SQL
+               UPDATE cuenta
+               SET docclien=:S-DOC, codcuent=:S-CUENTA,
+                   saldoact=:S-SALDO, fecmod=CURRENT TIMESTAMP
+               WHERE docclien=:C-DOC AND codcuent=:C-CUENTA
+                 AND fecmod=:WS-CUR-FECMOD
+            END-EXEC
+            IF ( SQLCODE = ZERO ) THEN
+               PERFORM CheckConcurrency
+            END-IF
+            IF ( SQLCODE = ZERO ) AND NOT WS-CONFLICT-DETECTED THEN
+              EXEC SQL
+                       COMMIT WORK
+              END-EXEC
+               DISPLAY "============================"
+               DISPLAY "RESULTADO: "
+               DISPLAY "============================"
+               DISPLAY "CONSULTANDO CUENTA"
+               DISPLAY "DNI: " S-DOC
+               DISPLAY "CUENTA: " S-CUENTA
+               DISPLAY "SALDO: " S-SALDO
+               DISPLAY "============================"
+            ELSE
+               IF NOT WS-CONFLICT-DETECTED THEN
+                  PERFORM HandlingErrors
+                  EXEC SQL
+                     ROLLBACK WORK
+                  END-EXEC
+               END-IF
+            END-IF
+         END-IF.
+       AdjustByDelta.
+         DISPLAY "============================"
+         DISPLAY "PROGRAMA: Practica2-3Sesion6"
+         DISPLAY "OBJETIVO: AJUSTE DE SALDO (DELTA)"
+         DISPLAY "============================"
+         DISPLAY "SEARCH FOR REGISTER WITH KEY: " DL-DOC SPACE DL-CUENTA
+         DISPLAY "MONTO DEL AJUSTE: " DL-DELTA
+
+         MOVE DL-DOC TO WS-AUDIT-DOC
+         MOVE DL-CUENTA TO WS-AUDIT-CUENTA
+         PERFORM AuditCurrentRow
+
+         IF WS-AUDIT-FOUND THEN
+            COMPUTE S-NEWSALDO = WS-CUR-SALDO + DL-DELTA
+            IF S-NEWSALDO IS LESS THAN ZERO THEN
+               DISPLAY "ERROR: EL AJUSTE DEJARIA EL SALDO EN NEGATIVO ("
+                  S-NEWSALDO ") - AJUSTE RECHAZADO"
+               DISPLAY "============================"
+            ELSE
+               DISPLAY "LOG: SELLANDO FECMOD CON CURRENT TIMESTAMP"
+               EXEC SQL
+                  UPDATE cuenta
+                  SET saldoact = saldoact + :DL-DELTA,
+                      fecmod = CURRENT TIMESTAMP
+                  WHERE docclien=:DL-DOC AND codcuent=:DL-CUENTA
+                    AND fecmod=:WS-CUR-FECMOD
+               END-EXEC
+               IF ( SQLCODE = ZERO ) THEN
+                  PERFORM CheckConcurrency
+               END-IF
+               IF ( SQLCODE = ZERO ) AND NOT WS-CONFLICT-DETECTED THEN
+                  EXEC SQL
+                     COMMIT WORK
+                  END-EXEC
+                  DISPLAY "============================"
+                  DISPLAY "RESULTADO: AJUSTE APLICADO"
+                  DISPLAY "DNI: " DL-DOC
+                  DISPLAY "CUENTA: " DL-CUENTA
+                  DISPLAY "AJUSTE: " DL-DELTA
+                  DISPLAY "============================"
+               ELSE
+                  IF NOT WS-CONFLICT-DETECTED THEN
+                     PERFORM HandlingErrors
+                     EXEC SQL
+                        ROLLBACK WORK
+                     END-EXEC
+                  END-IF
+               END-IF
+            END-IF
+         END-IF.
+       AuditCurrentRow.
+         MOVE "N" TO WS-AUDIT-FOUND-SW
          EXEC SQL
-            UPDATE cuenta
-            SET docclien=:S-DOC, codcuent=:S-CUENTA, saldoact=:S-SALDO
-            WHERE docclien=:C-DOC AND codcuent=:C-CUENTA
+            SELECT saldoact, fecmod INTO :WS-CUR-SALDO, :WS-CUR-FECMOD
+            FROM cuenta
+            WHERE docclien=:WS-AUDIT-DOC AND codcuent=:WS-AUDIT-CUENTA
          END-EXEC
          IF ( SQLCODE = ZERO ) THEN
-           EXEC SQL
-                    COMMIT WORK
-           END-EXEC
-            DISPLAY "============================"
-            DISPLAY "RESULTADO: "
-            DISPLAY "============================"
-            DISPLAY "CONSULTANDO CUENTA"
-            DISPLAY "DNI: " S-DOC
-            DISPLAY "CUENTA: " S-CUENTA
-            DISPLAY "SALDO: " S-SALDO
-            DISPLAY "============================"
+            SET WS-AUDIT-FOUND TO TRUE
+            MOVE WS-AUDIT-DOC TO AL-DOC
+            MOVE WS-AUDIT-CUENTA TO AL-CUENTA
+            MOVE WS-CUR-SALDO TO AL-SALDO
+            PERFORM WriteAuditLine
          ELSE
+            DISPLAY "ERROR: CUENTA NO ENCONTRADA " WS-AUDIT-DOC SPACE
+               WS-AUDIT-CUENTA
             PERFORM HandlingErrors
+         END-IF.
+       CheckConcurrency.
+         MOVE "N" TO WS-CONFLICT-SW
+         IF SQLERRD(3) IS EQUAL TO ZERO THEN
+            SET WS-CONFLICT-DETECTED TO TRUE
+            DISPLAY "ERROR: LA CUENTA " WS-AUDIT-DOC SPACE
+               WS-AUDIT-CUENTA
+               " FUE MODIFICADA POR OTRO PROCESO - REINTENTE"
             EXEC SQL
                ROLLBACK WORK
             END-EXEC
+         END-IF.
+       WriteAuditLine.
+         ACCEPT AL-DATE FROM DATE YYYYMMDD
+         ACCEPT AL-TIME FROM TIME
+         OPEN EXTEND AuditFile
+         IF NOT AuditFileOK THEN
+            CLOSE AuditFile
+            OPEN OUTPUT AuditFile
          END-IF
-         EXEC SQL
-            CLOSE C1
-           END-EXEC.
+         WRITE AuditRecord FROM WS-AUDIT-LINE
+         CLOSE AuditFile.
        HandlingErrors.
          DISPLAY "SQLCODE: " SQLCODE
-         DISPLAY "SQLERRMC: " SQLERRMC.
-
+         DISPLAY "SQLERRMC: " SQLERRMC
+         MOVE "Practica2-3Sesion6" TO EXLOG-PROGRAM
+         MOVE "SQLCODE"           TO EXLOG-CODETYPE
+         MOVE SQLCODE             TO WS-EXLOG-CODE-DISPLAY
+         MOVE WS-EXLOG-CODE-DISPLAY TO EXLOG-CODEVALUE
+         STRING WS-AUDIT-DOC DELIMITED BY SIZE
+                SPACE DELIMITED BY SIZE
+                WS-AUDIT-CUENTA DELIMITED BY SIZE
+            INTO EXLOG-KEYVALUE
+         PERFORM LogException.
+       LogException.
+         ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+         ACCEPT EXLOG-TIME FROM TIME
+         OPEN EXTEND ExceptionLogFile
+         IF NOT ExceptionLogFileOK THEN
+            CLOSE ExceptionLogFile
+            OPEN OUTPUT ExceptionLogFile
+         END-IF
+         WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+         CLOSE ExceptionLogFile.
