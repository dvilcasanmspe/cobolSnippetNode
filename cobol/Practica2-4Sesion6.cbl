@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Practica2-4Sesion6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT TrialBalanceFile ASSIGN TO WS-TB-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-TB-STATUS.
+          SELECT DbProfileFile ASSIGN TO "DBPROFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DBPROFILE-STATUS.
+          SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TrialBalanceFile.
+       01 TrialBalanceRecord    PIC X(80)   VALUES SPACES.
+       FD DbProfileFile.
+       01 DbProfileBuffer        PIC X(100)  VALUES SPACES.
+          88 EOFDbProfile        VALUES      HIGH-VALUES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord     PIC X(100)  VALUES SPACES.
+       WORKING-STORAGE SECTION.
+       COPY "DbProfileFields".
+       COPY "ExceptionLogFields".
+       01 WS-TB-STATUS           PIC X(2)    VALUE SPACE.
+          88 TBFileOK            VALUE "00".
+       01 WS-TB-FILENAME         PIC X(30)   VALUE SPACES.
+       01 WS-RUN-DATE            PIC 9(8)    VALUE ZERO.
+       01 WS-ACCOUNT-COUNT       PIC 9(7)    VALUE ZERO.
+       01 WS-ACTIVE-COUNT        PIC 9(7)    VALUE ZERO.
+       01 WS-CLOSED-COUNT        PIC 9(7)    VALUE ZERO.
+       01 WS-ACTIVE-TOTAL        PIC S9(11)  VALUE ZERO.
+       01 WS-CLOSED-TOTAL        PIC S9(11)  VALUE ZERO.
+       01 WS-GRAND-TOTAL         PIC S9(11)  VALUE ZERO.
+       01 DisplaySaldo           PIC Z(9)9.
+       01 WS-TB-DETAIL.
+          05 TBD-DOC             PIC X(8)    VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 TBD-CUENTA          PIC X(10)   VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 TBD-ESTADO          PIC X(1)    VALUE SPACE.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 TBD-SALDO           PIC Z(9)9.
+       01 WS-TB-SUMMARY.
+          05 FILLER              PIC X(30)   VALUE SPACES.
+          05 TBS-LABEL           PIC X(24)   VALUE SPACES.
+          05 TBS-VALUE           PIC Z(10)9-.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME           PIC X(30)      VALUE SPACE.
+       01 USERNAME         PIC X(64)      VALUE SPACE.
+       01 PASSWD           PIC X(10)      VALUE SPACE.
+       01 C-DOC            PIC X(8)       VALUE SPACE.
+       01 C-CUENTA         PIC X(10)      VALUE SPACE.
+       01 C-SALDO          PIC 9(10)      VALUE ZERO.
+       01 C-ESTADO         PIC X(1)       VALUE SPACE.
+          88 CuentaActiva  VALUE "A".
+          88 CuentaCerrada VALUE "C".
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       Begin.
+          DISPLAY "*** BALANCE DE COMPROBACION DE FIN DE DIA ***"
+          PERFORM LoadDbProfile
+          MOVE SPACE        TO PASSWD
+          PERFORM ConnectionSQL
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+          STRING "BALANCECOMPROB_" DELIMITED BY SIZE
+                 WS-RUN-DATE     DELIMITED BY SIZE
+                 ".DAT"          DELIMITED BY SIZE
+             INTO WS-TB-FILENAME
+          PERFORM OpenTrialBalanceFile
+          PERFORM ProcessAllAccounts
+          PERFORM WriteTrialBalanceSummary
+          CLOSE TrialBalanceFile
+          DISPLAY "DISCONNECT FROM DATABASE...."
+          EXEC SQL DISCONNECT ALL END-EXEC
+          STOP RUN.
+       LoadDbProfile.
+          MOVE "dvilca"             TO USERNAME
+          MOVE "playground_dvilca"  TO DBNAME
+          ACCEPT WS-DB-ENV FROM ENVIRONMENT "CUENTA_DB_ENV"
+          IF WS-DB-ENV IS EQUAL TO SPACES THEN
+             MOVE "PROD" TO WS-DB-ENV
+          END-IF
+          MOVE "N" TO WS-DBPROFILE-FOUND-SW
+          OPEN INPUT DbProfileFile
+          IF DbProfileFileOK THEN
+             READ DbProfileFile INTO WS-DBPROFILE-LINE
+                AT END SET EOFDbProfile TO TRUE
+             END-READ
+             PERFORM UNTIL EOFDbProfile OR WS-DBPROFILE-FOUND
+                IF DBP-ENV IS EQUAL TO WS-DB-ENV THEN
+                   MOVE DBP-USERNAME TO USERNAME
+                   MOVE DBP-DBNAME   TO DBNAME
+                   MOVE "Y" TO WS-DBPROFILE-FOUND-SW
+                ELSE
+                   READ DbProfileFile INTO WS-DBPROFILE-LINE
+                      AT END SET EOFDbProfile TO TRUE
+                   END-READ
+                END-IF
+             END-PERFORM
+             CLOSE DbProfileFile
+          END-IF
+          DISPLAY "LOG: PERFIL DE CONEXION: " WS-DB-ENV.
+       ConnectionSQL.
+          EXEC SQL
+             CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+          END-EXEC
+          IF SQLCODE IS EQUAL TO ZERO THEN
+             DISPLAY "SUCCESFUL CONNECTION WITH DATABASE " DBNAME
+          ELSE
+             PERFORM HandlingErrors
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+       OpenTrialBalanceFile.
+          OPEN OUTPUT TrialBalanceFile
+          IF NOT TBFileOK THEN
+             DISPLAY "ERROR: NO SE PUDO ABRIR " WS-TB-FILENAME
+             MOVE "Practica2-4Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-TB-STATUS         TO EXLOG-CODEVALUE
+             MOVE SPACES               TO EXLOG-KEYVALUE
+             PERFORM LogException
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+       ProcessAllAccounts.
+          DISPLAY "============================"
+          DISPLAY "DNI      CUENTA     EST SALDO"
+          DISPLAY "============================"
+          EXEC SQL
+             DECLARE C1 CURSOR FOR
+             SELECT docclien, codcuent, saldoact, estcuent
+             FROM cuenta
+             ORDER BY docclien, codcuent
+          END-EXEC
+          EXEC SQL
+             OPEN C1
+          END-EXEC
+          EXEC SQL
+             FETCH C1 INTO :C-DOC, :C-CUENTA, :C-SALDO, :C-ESTADO
+          END-EXEC
+          PERFORM UNTIL SQLCODE IS NOT EQUAL TO ZERO
+             ADD 1 TO WS-ACCOUNT-COUNT
+             MOVE C-SALDO TO DisplaySaldo
+             DISPLAY C-DOC SPACE C-CUENTA SPACE C-ESTADO SPACE
+                DisplaySaldo
+             IF CuentaActiva THEN
+                ADD 1 TO WS-ACTIVE-COUNT
+                ADD C-SALDO TO WS-ACTIVE-TOTAL
+             ELSE
+                ADD 1 TO WS-CLOSED-COUNT
+                ADD C-SALDO TO WS-CLOSED-TOTAL
+             END-IF
+             PERFORM WriteTrialBalanceDetail
+             EXEC SQL
+                FETCH C1 INTO :C-DOC, :C-CUENTA, :C-SALDO, :C-ESTADO
+             END-EXEC
+          END-PERFORM
+          EXEC SQL
+             CLOSE C1
+          END-EXEC
+          COMPUTE WS-GRAND-TOTAL = WS-ACTIVE-TOTAL + WS-CLOSED-TOTAL
+          DISPLAY "============================".
+       WriteTrialBalanceDetail.
+          MOVE SPACES TO TrialBalanceRecord
+          MOVE C-DOC TO TBD-DOC
+          MOVE C-CUENTA TO TBD-CUENTA
+          MOVE C-ESTADO TO TBD-ESTADO
+          MOVE C-SALDO TO TBD-SALDO
+          MOVE WS-TB-DETAIL TO TrialBalanceRecord
+          WRITE TrialBalanceRecord.
+       WriteTrialBalanceSummary.
+          DISPLAY "CUENTAS ACTIVAS  : " WS-ACTIVE-COUNT
+          DISPLAY "CUENTAS CERRADAS : " WS-CLOSED-COUNT
+          DISPLAY "TOTAL CUENTAS    : " WS-ACCOUNT-COUNT
+          DISPLAY "SALDO ACTIVAS    : " WS-ACTIVE-TOTAL
+          DISPLAY "SALDO CERRADAS   : " WS-CLOSED-TOTAL
+          DISPLAY "SALDO TOTAL      : " WS-GRAND-TOTAL
+          DISPLAY "============================"
+
+          MOVE SPACES TO TrialBalanceRecord
+          MOVE "TOTAL CUENTAS ACTIVAS:  " TO TBS-LABEL
+          MOVE WS-ACTIVE-COUNT TO TBS-VALUE
+          MOVE WS-TB-SUMMARY TO TrialBalanceRecord
+          WRITE TrialBalanceRecord
+
+          MOVE SPACES TO TrialBalanceRecord
+          MOVE "TOTAL CUENTAS CERRADAS: " TO TBS-LABEL
+          MOVE WS-CLOSED-COUNT TO TBS-VALUE
+          MOVE WS-TB-SUMMARY TO TrialBalanceRecord
+          WRITE TrialBalanceRecord
+
+          MOVE SPACES TO TrialBalanceRecord
+          MOVE "SALDO CUENTAS ACTIVAS:  " TO TBS-LABEL
+          MOVE WS-ACTIVE-TOTAL TO TBS-VALUE
+          MOVE WS-TB-SUMMARY TO TrialBalanceRecord
+          WRITE TrialBalanceRecord
+
+          MOVE SPACES TO TrialBalanceRecord
+          MOVE "SALDO CUENTAS CERRADAS: " TO TBS-LABEL
+          MOVE WS-CLOSED-TOTAL TO TBS-VALUE
+          MOVE WS-TB-SUMMARY TO TrialBalanceRecord
+          WRITE TrialBalanceRecord
+
+          MOVE SPACES TO TrialBalanceRecord
+          MOVE "BALANCE DE COMPROBACION:" TO TBS-LABEL
+          MOVE WS-ACTIVE-TOTAL TO TBS-VALUE
+          MOVE WS-TB-SUMMARY TO TrialBalanceRecord
+          WRITE TrialBalanceRecord.
+       HandlingErrors.
+          DISPLAY "SQLCODE: " SQLCODE
+          DISPLAY "SQLERRMC: " SQLERRMC
+          MOVE "Practica2-4Sesion6" TO EXLOG-PROGRAM
+          MOVE "SQLCODE"           TO EXLOG-CODETYPE
+          MOVE SQLCODE             TO WS-EXLOG-CODE-DISPLAY
+          MOVE WS-EXLOG-CODE-DISPLAY TO EXLOG-CODEVALUE
+          STRING C-DOC DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 C-CUENTA DELIMITED BY SIZE
+             INTO EXLOG-KEYVALUE
+          PERFORM LogException.
+       LogException.
+          ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+          ACCEPT EXLOG-TIME FROM TIME
+          OPEN EXTEND ExceptionLogFile
+          IF NOT ExceptionLogFileOK THEN
+             CLOSE ExceptionLogFile
+             OPEN OUTPUT ExceptionLogFile
+          END-IF
+          WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+          CLOSE ExceptionLogFile.
