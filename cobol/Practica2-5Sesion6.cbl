@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Practica2-5Sesion6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT CsvFile ASSIGN TO WS-CSV-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CSV-STATUS.
+          SELECT ReconFile ASSIGN TO WS-RECON-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RECON-STATUS.
+          SELECT DbProfileFile ASSIGN TO "DBPROFILE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DBPROFILE-STATUS.
+          SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CsvFile.
+       01 CsvFileBuffer          PIC X(80)   VALUES SPACES.
+          88 EOFCsvFile          VALUES      HIGH-VALUES.
+       FD ReconFile.
+       01 ReconFileRecord        PIC X(80)   VALUES SPACES.
+       FD DbProfileFile.
+       01 DbProfileBuffer        PIC X(100)  VALUES SPACES.
+          88 EOFDbProfile        VALUES      HIGH-VALUES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord     PIC X(100)  VALUES SPACES.
+       WORKING-STORAGE SECTION.
+       COPY "DbProfileFields".
+       COPY "ExceptionLogFields".
+       01 WS-CSV-STATUS          PIC X(2)    VALUE SPACE.
+          88 CsvFileOK           VALUE "00".
+          88 CsvFileNotFound     VALUE "35".
+       01 WS-RECON-STATUS        PIC X(2)    VALUE SPACE.
+          88 ReconFileOK         VALUE "00".
+       01 WS-CSV-FILENAME        PIC X(30)   VALUE SPACES.
+       01 WS-RECON-FILENAME      PIC X(30)   VALUE SPACES.
+       01 WS-CMD-DATE            PIC X(8)    VALUE SPACES.
+       01 WS-RUN-DATE            PIC 9(8)    VALUE ZERO.
+       01 WS-FIRST-LINE-SW       PIC X(1)    VALUE "Y".
+          88 WS-FIRST-LINE       VALUE "Y".
+       01 CsvDetailLine.
+          05 CSV-DNI             PIC X(8).
+          05 FILLER              PIC X.
+          05 CSV-CARD            PIC X(16).
+          05 FILLER              PIC X.
+          05 CSV-AMOUNT          PIC 9(5).9(2).
+          05 FILLER              PIC X.
+          05 CSV-MONEY           PIC X(3).
+          05 FILLER              PIC X.
+          05 CSV-DATE            PIC X(11).
+       01 WS-CSV-AMOUNT-NUM      PIC 9(5)V9(2) VALUE ZERO.
+       01 DniTable.
+          05 DniCount            PIC 9(3)    VALUE ZERO.
+          05 DniEntry OCCURS 100 TIMES.
+             10 DNI-CODE         PIC X(8)    VALUE SPACES.
+             10 DNI-TOTAL        PIC 9(9)V99 VALUE ZERO.
+       01 DniIdx                 PIC 9(3)    VALUE ZERO.
+       01 WS-DNI-FOUND-SW        PIC X(1)    VALUE 'N'.
+          88 WS-DNI-FOUND        VALUE 'Y'.
+       01 WS-MATCH-COUNT         PIC 9(5)    VALUE ZERO.
+       01 WS-MISMATCH-COUNT      PIC 9(5)    VALUE ZERO.
+       01 D-DNI-TOTAL            PIC Z(7)9.99   VALUE ZEROS.
+       01 D-DB-TOTAL             PIC Z(7)9.99   VALUE ZEROS.
+       01 D-DIFF                 PIC -(7)9.99   VALUE ZEROS.
+       01 WS-RECON-LINE.
+          05 RL-DNI              PIC X(8)    VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 RL-REPORTED         PIC Z(7)9.99 VALUE ZEROS.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 RL-POSTED           PIC Z(7)9.99 VALUE ZEROS.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 RL-DIFF             PIC -(7)9.99 VALUE ZEROS.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DBNAME           PIC X(30)      VALUE SPACE.
+       01 USERNAME         PIC X(64)      VALUE SPACE.
+       01 PASSWD           PIC X(10)      VALUE SPACE.
+       01 WS-SQL-DNI       PIC X(8)       VALUE SPACE.
+       01 WS-SQL-DATE      PIC X(10)      VALUE SPACE.
+       01 WS-SQL-TOTAL     PIC 9(9)V99    VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 S-HDATE.
+          03 YYDATE        PIC X(4)       VALUE SPACE.
+          03 MMDATE        PIC X(2)       VALUE SPACE.
+          03 DDDATE        PIC X(2)       VALUE SPACE.
+       01 C-DATE.
+          03 C-YYDATE      PIC X(4)       VALUE SPACE.
+          03 FILLER        PIC X          VALUE "-".
+          03 C-MMDATE      PIC X(2)       VALUE SPACE.
+          03 FILLER        PIC X          VALUE "-".
+          03 C-DDDATE      PIC X(2)       VALUE SPACE.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       Begin.
+          DISPLAY "*** CONCILIACION DE RETIROS vs CUENTA ***"
+          PERFORM LoadDbProfile
+          MOVE SPACE        TO PASSWD
+          PERFORM ConnectionSQL
+          ACCEPT WS-CMD-DATE FROM COMMAND-LINE
+          IF WS-CMD-DATE IS EQUAL TO SPACES THEN
+             ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+          ELSE
+             MOVE WS-CMD-DATE TO WS-RUN-DATE
+          END-IF
+          MOVE WS-RUN-DATE TO S-HDATE
+          MOVE YYDATE TO C-YYDATE
+          MOVE MMDATE TO C-MMDATE
+          MOVE DDDATE TO C-DDDATE
+          MOVE C-DATE TO WS-SQL-DATE
+          STRING "REPRETIROSCLIEN_" DELIMITED BY SIZE
+                 WS-RUN-DATE       DELIMITED BY SIZE
+                 ".CSV"            DELIMITED BY SIZE
+             INTO WS-CSV-FILENAME
+          STRING "CONCILIARETIROS_" DELIMITED BY SIZE
+                 WS-RUN-DATE       DELIMITED BY SIZE
+                 ".DAT"            DELIMITED BY SIZE
+             INTO WS-RECON-FILENAME
+          PERFORM OpenCsvFile
+          PERFORM OpenReconFile
+          PERFORM LoadReportedTotals
+          CLOSE CsvFile
+          PERFORM VARYING DniIdx FROM 1 BY 1 UNTIL DniIdx > DniCount
+             PERFORM ReconcileOneClient
+          END-PERFORM
+          PERFORM DisplayReconSummary
+          CLOSE ReconFile
+          DISPLAY "DISCONNECT FROM DATABASE...."
+          EXEC SQL DISCONNECT ALL END-EXEC
+          STOP RUN.
+       LoadDbProfile.
+          MOVE "dvilca"             TO USERNAME
+          MOVE "playground_dvilca"  TO DBNAME
+          ACCEPT WS-DB-ENV FROM ENVIRONMENT "CUENTA_DB_ENV"
+          IF WS-DB-ENV IS EQUAL TO SPACES THEN
+             MOVE "PROD" TO WS-DB-ENV
+          END-IF
+          MOVE "N" TO WS-DBPROFILE-FOUND-SW
+          OPEN INPUT DbProfileFile
+          IF DbProfileFileOK THEN
+             READ DbProfileFile INTO WS-DBPROFILE-LINE
+                AT END SET EOFDbProfile TO TRUE
+             END-READ
+             PERFORM UNTIL EOFDbProfile OR WS-DBPROFILE-FOUND
+                IF DBP-ENV IS EQUAL TO WS-DB-ENV THEN
+                   MOVE DBP-USERNAME TO USERNAME
+                   MOVE DBP-DBNAME   TO DBNAME
+                   MOVE "Y" TO WS-DBPROFILE-FOUND-SW
+                ELSE
+                   READ DbProfileFile INTO WS-DBPROFILE-LINE
+                      AT END SET EOFDbProfile TO TRUE
+                   END-READ
+                END-IF
+             END-PERFORM
+             CLOSE DbProfileFile
+          END-IF
+          DISPLAY "LOG: PERFIL DE CONEXION: " WS-DB-ENV.
+       ConnectionSQL.
+          EXEC SQL
+             CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+          END-EXEC
+          IF SQLCODE IS EQUAL TO ZERO THEN
+             DISPLAY "SUCCESFUL CONNECTION WITH DATABASE " DBNAME
+          ELSE
+             PERFORM HandlingErrors
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+       OpenCsvFile.
+          OPEN INPUT CsvFile
+          IF CsvFileNotFound THEN
+             DISPLAY "ERROR: NO SE ENCONTRO " WS-CSV-FILENAME
+             MOVE "Practica2-5Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-CSV-STATUS        TO EXLOG-CODEVALUE
+             MOVE SPACES               TO EXLOG-KEYVALUE
+             PERFORM LogException
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+       OpenReconFile.
+          OPEN OUTPUT ReconFile
+          IF NOT ReconFileOK THEN
+             DISPLAY "ERROR: NO SE PUDO ABRIR " WS-RECON-FILENAME
+             MOVE "Practica2-5Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-RECON-STATUS      TO EXLOG-CODEVALUE
+             MOVE SPACES               TO EXLOG-KEYVALUE
+             PERFORM LogException
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+       LoadReportedTotals.
+          READ CsvFile INTO CsvFileBuffer
+             AT END SET EOFCsvFile TO TRUE
+          END-READ
+          PERFORM UNTIL EOFCsvFile
+             IF WS-FIRST-LINE THEN
+                MOVE "N" TO WS-FIRST-LINE-SW
+             ELSE
+                MOVE CsvFileBuffer TO CsvDetailLine
+                PERFORM AccumulateDni
+             END-IF
+             READ CsvFile INTO CsvFileBuffer
+                AT END SET EOFCsvFile TO TRUE
+             END-READ
+          END-PERFORM.
+       AccumulateDni.
+          MOVE CSV-AMOUNT TO WS-CSV-AMOUNT-NUM
+          MOVE "N" TO WS-DNI-FOUND-SW
+          PERFORM VARYING DniIdx FROM 1 BY 1 UNTIL DniIdx > DniCount
+             IF DNI-CODE(DniIdx) IS EQUAL TO CSV-DNI THEN
+                ADD WS-CSV-AMOUNT-NUM TO DNI-TOTAL(DniIdx)
+                MOVE "Y" TO WS-DNI-FOUND-SW
+                EXIT PERFORM
+             END-IF
+          END-PERFORM
+          IF NOT WS-DNI-FOUND THEN
+             IF DniCount >= 100 THEN
+                DISPLAY "ERROR: TABLA DE CLIENTES LLENA - SE OMITE DNI "
+                   CSV-DNI
+             ELSE
+                ADD 1 TO DniCount
+                MOVE CSV-DNI TO DNI-CODE(DniCount)
+                MOVE WS-CSV-AMOUNT-NUM TO DNI-TOTAL(DniCount)
+             END-IF
+          END-IF.
+       ReconcileOneClient.
+          MOVE DNI-CODE(DniIdx) TO WS-SQL-DNI
+          MOVE ZERO TO WS-SQL-TOTAL
+          EXEC SQL
+             SELECT COALESCE(SUM(montomov), 0) INTO :WS-SQL-TOTAL
+             FROM movcuenta
+             WHERE docclien = :WS-SQL-DNI
+               AND tipomov = 'RETIRO'
+               AND fecmov = :WS-SQL-DATE
+          END-EXEC
+          IF SQLCODE IS NOT EQUAL TO ZERO THEN
+             PERFORM HandlingErrors
+          ELSE
+             MOVE DNI-TOTAL(DniIdx) TO D-DNI-TOTAL
+             MOVE WS-SQL-TOTAL TO D-DB-TOTAL
+             IF DNI-TOTAL(DniIdx) IS EQUAL TO WS-SQL-TOTAL THEN
+                ADD 1 TO WS-MATCH-COUNT
+                DISPLAY "OK  DNI: " WS-SQL-DNI " REPORTADO: "
+                   D-DNI-TOTAL " CONTABILIZADO: " D-DB-TOTAL
+             ELSE
+                ADD 1 TO WS-MISMATCH-COUNT
+                COMPUTE D-DIFF = DNI-TOTAL(DniIdx) - WS-SQL-TOTAL
+                DISPLAY "*** DIFERENCIA DNI: " WS-SQL-DNI
+                   " REPORTADO: " D-DNI-TOTAL
+                   " CONTABILIZADO: " D-DB-TOTAL
+                   " DIFERENCIA: " D-DIFF
+                MOVE SPACES TO ReconFileRecord
+                MOVE WS-SQL-DNI TO RL-DNI
+                MOVE D-DNI-TOTAL TO RL-REPORTED
+                MOVE D-DB-TOTAL TO RL-POSTED
+                MOVE D-DIFF TO RL-DIFF
+                MOVE WS-RECON-LINE TO ReconFileRecord
+                WRITE ReconFileRecord
+             END-IF
+          END-IF.
+       DisplayReconSummary.
+          DISPLAY "============================"
+          DISPLAY "CLIENTES CONCILIADOS  : " DniCount
+          DISPLAY "CLIENTES CONFORMES    : " WS-MATCH-COUNT
+          DISPLAY "CLIENTES CON DIFERENCIA: " WS-MISMATCH-COUNT
+          DISPLAY "============================".
+       HandlingErrors.
+          DISPLAY "SQLCODE: " SQLCODE
+          DISPLAY "SQLERRMC: " SQLERRMC
+          MOVE "Practica2-5Sesion6" TO EXLOG-PROGRAM
+          MOVE "SQLCODE"           TO EXLOG-CODETYPE
+          MOVE SQLCODE             TO WS-EXLOG-CODE-DISPLAY
+          MOVE WS-EXLOG-CODE-DISPLAY TO EXLOG-CODEVALUE
+          MOVE WS-SQL-DNI          TO EXLOG-KEYVALUE
+          PERFORM LogException.
+       LogException.
+          ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+          ACCEPT EXLOG-TIME FROM TIME
+          OPEN EXTEND ExceptionLogFile
+          IF NOT ExceptionLogFileOK THEN
+             CLOSE ExceptionLogFile
+             OPEN OUTPUT ExceptionLogFile
+          END-IF
+          WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+          CLOSE ExceptionLogFile.
