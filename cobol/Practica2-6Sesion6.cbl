@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Practica2-6Sesion6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OpenClientFile ASSIGN TO 'OPECLIEN.DAT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-INPUT-STATUS.
+          SELECT ClientIndexFile ASSIGN TO "OPECLIENIDX.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS CIX-KEY
+             FILE STATUS IS WS-INDEX-STATUS.
+          SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OpenClientFile.
+       01 OpenClientBuffer    PIC X(45)   VALUES SPACES.
+          88 EOFOpenClien     VALUES      HIGH-VALUES.
+       FD ClientIndexFile.
+       01 ClientIndexRecord.
+          05 CIX-KEY.
+             10 CIX-DNI       PIC X(8)    VALUE SPACES.
+             10 CIX-SEQ       PIC 9(4)    VALUE ZERO.
+          05 CIX-CARD         PIC X(16)   VALUE SPACES.
+          05 CIX-AMOUNT       PIC 9(5)V9(2) VALUE ZERO.
+          05 CIX-MONEY        PIC X(3)    VALUE SPACES.
+          05 CIX-DATE         PIC X(11)   VALUE SPACES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord  PIC X(100)  VALUES SPACES.
+       WORKING-STORAGE SECTION.
+       COPY "ExceptionLogFields".
+       01 WS-INPUT-STATUS     PIC X(2)    VALUE SPACE.
+          88 InputFileOK      VALUE "00".
+          88 InputFileNotFound VALUE "35".
+       01 WS-INDEX-STATUS     PIC X(2)    VALUE SPACE.
+          88 IndexFileOK      VALUE "00".
+       01 WS-EOF-INDEX-SW     PIC X(1)    VALUE "N".
+          88 EOFClientIndex   VALUE "Y".
+       01 WS-START-FOUND-SW   PIC X(1)    VALUE "N".
+          88 WS-START-FOUND   VALUE "Y".
+       01 WS-CMDLINE.
+          05 WS-MODE          PIC X(1)    VALUE "L".
+             88 BuildMode     VALUE "X".
+             88 LookupMode    VALUE "L".
+          05 FILLER           PIC X.
+          05 WS-CMDDATA       PIC X(100)  VALUE SPACES.
+       01 WS-LOOKUP-DNI       PIC X(8)    VALUE SPACES.
+       01 WS-BUILD-SEQ        PIC 9(4)    VALUE ZERO.
+       01 WS-PREV-DNI         PIC X(8)    VALUE SPACES.
+       01 WS-BUILD-COUNT      PIC 9(7)    VALUE ZERO.
+       01 WS-LOOKUP-COUNT     PIC 9(5)    VALUE ZERO.
+       01 D-AMOUNT            PIC Z(6)9.99.
+       01 OpenClientRecord.
+          05 DNI              PIC X(8)    VALUES SPACES.
+          05 Card             PIC X(16)   VALUES SPACES.
+          05 Amount           PIC 9(5)V9(2)  VALUES ZEROS.
+          05 Money            PIC X(3)    VALUES SPACES.
+          05 RecordDate.
+             10 RecordAge     PIC X(4)    VALUES SPACES.
+             10 FILLER        PIC X       VALUES "-".
+             10 RecordMonth   PIC X(2)    VALUES SPACES.
+             10 FILLER        PIC X       VALUES "-".
+             10 RecordDay     PIC X(2)    VALUES SPACES.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       Begin.
+          ACCEPT WS-CMDLINE FROM COMMAND-LINE
+          EVALUATE TRUE
+             WHEN BuildMode
+                PERFORM BuildClientIndex
+             WHEN OTHER
+                MOVE WS-CMDDATA TO WS-LOOKUP-DNI
+                PERFORM LookupClient
+          END-EVALUATE
+          STOP RUN.
+       BuildClientIndex.
+          DISPLAY "*** CONSTRUCCION DE INDICE OPECLIEN ***"
+          OPEN INPUT OpenClientFile
+          IF NOT InputFileOK THEN
+             DISPLAY "ERROR: NO SE ENCONTRO OPECLIEN.DAT"
+             MOVE "Practica2-6Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-INPUT-STATUS      TO EXLOG-CODEVALUE
+             MOVE SPACES               TO EXLOG-KEYVALUE
+             PERFORM LogException
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          OPEN OUTPUT ClientIndexFile
+          IF NOT IndexFileOK THEN
+             DISPLAY "ERROR: NO SE PUDO CREAR OPECLIENIDX.DAT"
+             CLOSE OpenClientFile
+             MOVE "Practica2-6Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-INDEX-STATUS      TO EXLOG-CODEVALUE
+             MOVE SPACES               TO EXLOG-KEYVALUE
+             PERFORM LogException
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          READ OpenClientFile INTO OpenClientRecord
+             AT END SET EOFOpenClien TO TRUE
+          END-READ
+          PERFORM UNTIL EOFOpenClien
+             PERFORM WriteIndexEntry
+             READ OpenClientFile INTO OpenClientRecord
+                AT END SET EOFOpenClien TO TRUE
+             END-READ
+          END-PERFORM
+          CLOSE OpenClientFile
+          CLOSE ClientIndexFile
+          DISPLAY "TOTAL DE REGISTROS INDEXADOS: " WS-BUILD-COUNT.
+       WriteIndexEntry.
+          IF DNI IS EQUAL TO WS-PREV-DNI THEN
+             ADD 1 TO WS-BUILD-SEQ
+          ELSE
+             MOVE 1 TO WS-BUILD-SEQ
+             MOVE DNI TO WS-PREV-DNI
+          END-IF
+          MOVE DNI TO CIX-DNI
+          MOVE WS-BUILD-SEQ TO CIX-SEQ
+          MOVE Card TO CIX-CARD
+          MOVE Amount TO CIX-AMOUNT
+          MOVE Money TO CIX-MONEY
+          MOVE RecordDate TO CIX-DATE
+          WRITE ClientIndexRecord
+          IF IndexFileOK THEN
+             ADD 1 TO WS-BUILD-COUNT
+          ELSE
+             MOVE "Practica2-6Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-INDEX-STATUS      TO EXLOG-CODEVALUE
+             MOVE DNI                  TO EXLOG-KEYVALUE
+             PERFORM LogException
+          END-IF.
+       LookupClient.
+          DISPLAY "*** CONSULTA DE CLIENTE: " WS-LOOKUP-DNI " ***"
+          OPEN INPUT ClientIndexFile
+          IF NOT IndexFileOK THEN
+             DISPLAY "ERROR: NO SE ENCONTRO OPECLIENIDX.DAT"
+             MOVE "Practica2-6Sesion6" TO EXLOG-PROGRAM
+             MOVE "FILESTATUS"         TO EXLOG-CODETYPE
+             MOVE WS-INDEX-STATUS      TO EXLOG-CODEVALUE
+             MOVE WS-LOOKUP-DNI        TO EXLOG-KEYVALUE
+             PERFORM LogException
+             MOVE 1 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          MOVE ZERO TO WS-LOOKUP-COUNT
+          MOVE WS-LOOKUP-DNI TO CIX-DNI
+          START ClientIndexFile KEY IS GREATER THAN OR EQUAL TO CIX-DNI
+             INVALID KEY MOVE "N" TO WS-START-FOUND-SW
+             NOT INVALID KEY MOVE "Y" TO WS-START-FOUND-SW
+          END-START
+          IF WS-START-FOUND THEN
+             READ ClientIndexFile NEXT RECORD
+                AT END SET EOFClientIndex TO TRUE
+             END-READ
+             PERFORM UNTIL EOFClientIndex
+                   OR CIX-DNI IS NOT EQUAL TO WS-LOOKUP-DNI
+                ADD 1 TO WS-LOOKUP-COUNT
+                MOVE CIX-AMOUNT TO D-AMOUNT
+                DISPLAY "  " CIX-CARD SPACE D-AMOUNT SPACE
+                   CIX-MONEY SPACE CIX-DATE
+                READ ClientIndexFile NEXT RECORD
+                   AT END SET EOFClientIndex TO TRUE
+                END-READ
+             END-PERFORM
+          END-IF
+          IF WS-LOOKUP-COUNT IS EQUAL TO ZERO THEN
+             DISPLAY "  (SIN RETIROS REGISTRADOS PARA ESTE CLIENTE)"
+          END-IF
+          DISPLAY "TOTAL DE RETIROS ENCONTRADOS: " WS-LOOKUP-COUNT
+          CLOSE ClientIndexFile.
+       LogException.
+          ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+          ACCEPT EXLOG-TIME FROM TIME
+          OPEN EXTEND ExceptionLogFile
+          IF NOT ExceptionLogFileOK THEN
+             CLOSE ExceptionLogFile
+             OPEN OUTPUT ExceptionLogFile
+          END-IF
+          WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+          CLOSE ExceptionLogFile.
