@@ -5,6 +5,9 @@
        FILE-CONTROL.
         SELECT ReportFile ASSIGN TO "report.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT ExchangeRateFile ASSIGN TO "TIPCAMBIO.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXRATE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ReportFile.
@@ -36,7 +39,10 @@
           05 FILLER          PIC X.
           05 PosType         PIC X(4).
           05 FILLER          PIC X.
+       FD ExchangeRateFile.
+       01 ExchangeRateRecord PIC X(7)    VALUES SPACES.
        WORKING-STORAGE SECTION.
+       COPY "ExchangeRateFields".
        01 ReportTable.
           05 TableHeader.
            10 FILLER             PIC X(6) VALUES 'CAJERO'.
@@ -48,6 +54,8 @@
            10 FILLER             PIC X(9) VALUES 'OPERACION'.
            10 FILLER             PIC X(6) VALUES SPACES.
            10 FILLER             PIC X(6) VALUES 'MONEDA'.
+           10 FILLER             PIC X(5) VALUES SPACES.
+           10 FILLER             PIC X(7) VALUES 'TERMINAL'.
           05 TableData.
            10 TabPosCod          PIC X(4).
            10 FILLER             PIC X(5) VALUES SPACES.
@@ -58,54 +66,270 @@
            10 TabTxnType         PIC X(10).
            10 FILLER             PIC X(5) VALUES SPACES.
            10 TabMoneyType       PIC X(3).
+           10 FILLER             PIC X(5) VALUES SPACES.
+           10 TabPosType         PIC X(4).
        01 Metrics.
           05 SunCounter         PIC 9(5) VALUE ZERO.
           05 DollarCounter      PIC 9(5) VALUE ZERO.
           05 TotalCounter       PIC 9(5) VALUE ZERO.
+          05 SunAmount          PIC 9(9) VALUE ZERO.
+          05 DollarAmount       PIC 9(9) VALUE ZERO.
+          05 UnknownMoneyCounter PIC 9(5) VALUE ZERO.
+          05 DollarInSoles      PIC 9(9)V9(4) VALUE ZERO.
+          05 TotalSoles         PIC 9(9)V9(2) VALUE ZERO.
        01 MetricsDisplay.
           05 SunC               PIC Z(5).
           05 DollarC            PIC Z(5).
           05 TotalC             PIC Z(5).
+          05 SunAmountD         PIC Z(8)9.
+          05 DollarAmountD      PIC Z(8)9.
+          05 UnknownMoneyC      PIC Z(5).
+          05 TotalSolesD        PIC Z(8)9.9(2).
+       01 CashierTable.
+          05 CashierCount       PIC 9(2) VALUE ZERO.
+          05 CashierEntry OCCURS 50 TIMES.
+             10 CT-POSCOD       PIC X(4) VALUE SPACES.
+             10 CT-COUNT        PIC 9(5) VALUE ZERO.
+             10 CT-AMOUNT       PIC 9(9) VALUE ZERO.
+       01 CashierIdx            PIC 9(2) VALUE ZERO.
+       01 WS-CASHIER-FOUND-SW   PIC X(1) VALUE 'N'.
+          88 WS-CASHIER-FOUND   VALUE 'Y'.
+       01 TxnTypeTable.
+          05 TxnTypeCount       PIC 9(2) VALUE ZERO.
+          05 TxnTypeEntry OCCURS 50 TIMES.
+             10 TT-TYPE         PIC X(10) VALUE SPACES.
+             10 TT-COUNT        PIC 9(5)  VALUE ZERO.
+             10 TT-AMOUNT       PIC 9(9)  VALUE ZERO.
+       01 TxnTypeIdx            PIC 9(2) VALUE ZERO.
+       01 WS-TXNTYPE-FOUND-SW   PIC X(1) VALUE 'N'.
+          88 WS-TXNTYPE-FOUND   VALUE 'Y'.
+       01 PosTypeTable.
+          05 PosTypeCount       PIC 9(2) VALUE ZERO.
+          05 PosTypeEntry OCCURS 20 TIMES.
+             10 PT-TYPE         PIC X(4) VALUE SPACES.
+             10 PT-COUNT        PIC 9(5) VALUE ZERO.
+             10 PT-AMOUNT       PIC 9(9) VALUE ZERO.
+       01 PosTypeIdx            PIC 9(2) VALUE ZERO.
+       01 WS-POSTYPE-FOUND-SW   PIC X(1) VALUE 'N'.
+          88 WS-POSTYPE-FOUND   VALUE 'Y'.
+       01 UnknownMoneyTable.
+          05 UnknownMoneyTypeCount PIC 9(2) VALUE ZERO.
+          05 UnknownMoneyEntry OCCURS 20 TIMES.
+             10 UM-CODE         PIC X(3) VALUE SPACES.
+             10 UM-COUNT        PIC 9(5) VALUE ZERO.
+       01 UnkMoneyIdx           PIC 9(2) VALUE ZERO.
+       01 WS-UNKMONEY-FOUND-SW  PIC X(1) VALUE 'N'.
+          88 WS-UNKMONEY-FOUND  VALUE 'Y'.
+       01 WS-RUN-DATE           PIC 9(8) VALUE ZERO.
+       01 WS-REPORT-TITLE       PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN.
-        DISPLAY "=========== REPORTE DE TRANSACCIONES ==========="
+        ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+        ACCEPT WS-REPORT-TITLE FROM COMMAND-LINE
+        IF WS-REPORT-TITLE IS EQUAL TO SPACES THEN
+           MOVE "REPORTE DE TRANSACCIONES" TO WS-REPORT-TITLE
+        END-IF
+        DISPLAY "=========== " WS-REPORT-TITLE " ==========="
+        DISPLAY "FECHA DE GENERACION: " WS-RUN-DATE
+        PERFORM LOADEXCHANGERATE
         DISPLAY TableHeader SPACE
 
         OPEN INPUT ReportFile
         READ ReportFile
                 AT END SET EOFReportRecord TO TRUE
-        END-READ     
+        END-READ
 
         PERFORM UNTIL EOFReportRecord
            EVALUATE TRUE
-              WHEN IsPEN 
-                 ADD 1 TO SunCounter 
-              WHEN IsUSD 
-                 ADD 1 TO DollarCounter 
+              WHEN IsPEN
+                 ADD 1 TO SunCounter
+                 ADD Qty TO SunAmount
+              WHEN IsUSD
+                 ADD 1 TO DollarCounter
+                 ADD Qty TO DollarAmount
+              WHEN OTHER
+                 ADD 1 TO UnknownMoneyCounter
+                 PERFORM ACCUMULATEUNKNOWNMONEY
            END-EVALUATE
+           PERFORM ACCUMULATECASHIER
+           PERFORM ACCUMULATETXNTYPE
+           PERFORM ACCUMULATEPOSTYPE
            PERFORM MOVEBUFF
            DISPLAY TableData
            READ ReportFile
               AT END SET EOFReportRecord TO TRUE
-           END-READ     
+           END-READ
         END-PERFORM
         CLOSE ReportFile
         PERFORM CALCULATEREPORT
         DISPLAY SPACE
         DISPLAY SPACE
         DISPLAY "TRANSACCIONES SOLES   :   " SunC
-        DISPLAY "TRANSACCIONES DOLARES :   " DollarC 
-        DISPLAY "TOTAL TRANSACCIONES   :   " TotalC 
+        DISPLAY "TRANSACCIONES DOLARES :   " DollarC
+        DISPLAY "TOTAL TRANSACCIONES   :   " TotalC
+        DISPLAY "MONTO TOTAL SOLES     :   " SunAmountD
+        DISPLAY "MONTO TOTAL DOLARES   :   " DollarAmountD
+        DISPLAY "MONEDAS NO RECONOCIDAS:   " UnknownMoneyC
+        DISPLAY "TOTAL CONSOLIDADO SOLES:  " TotalSolesD
+        PERFORM DISPLAYSUBTOTALS
         STOP RUN.
+       LOADEXCHANGERATE.
+        OPEN INPUT ExchangeRateFile
+        IF ExRateFileOK THEN
+           READ ExchangeRateFile INTO WS-EXRATE-LINE
+              AT END CONTINUE
+           END-READ
+           CLOSE ExchangeRateFile
+        END-IF
+        DISPLAY "LOG: TIPO DE CAMBIO USD/PEN: " EXRATE-USD-PEN.
        MOVEBUFF.
         MOVE PosCod TO TabPosCod
-        MOVE PinCardRecord TO TabPinCard 
+        MOVE PinCardRecord TO TabPinCard
         MOVE DateRecord TO TabDate
         MOVE TxnType TO TabTxnType
-        MOVE MoneyType TO TabMoneyType.
+        MOVE MoneyType TO TabMoneyType
+        MOVE PosType TO TabPosType.
        CALCULATEREPORT.
-        ADD SunCounter TO DollarCounter GIVING TotalCounter
+        ADD SunCounter DollarCounter UnknownMoneyCounter
+           GIVING TotalCounter
         MOVE SunCounter TO SunC
         MOVE DollarCounter TO DollarC
-        MOVE TotalCounter TO TotalC.
+        MOVE TotalCounter TO TotalC
+        MOVE SunAmount TO SunAmountD
+        MOVE DollarAmount TO DollarAmountD
+        MOVE UnknownMoneyCounter TO UnknownMoneyC
+        COMPUTE DollarInSoles ROUNDED = DollarAmount * EXRATE-USD-PEN
+        COMPUTE TotalSoles ROUNDED = SunAmount + DollarInSoles
+        MOVE TotalSoles TO TotalSolesD.
+       ACCUMULATECASHIER.
+        MOVE 'N' TO WS-CASHIER-FOUND-SW
+        PERFORM VARYING CashierIdx FROM 1 BY 1
+           UNTIL CashierIdx > CashierCount
+           IF CT-POSCOD(CashierIdx) = PosCod THEN
+              SET WS-CASHIER-FOUND TO TRUE
+              EXIT PERFORM
+           END-IF
+        END-PERFORM
+        IF NOT WS-CASHIER-FOUND THEN
+           IF CashierCount >= 50 THEN
+              DISPLAY "ERROR: TABLA DE CAJEROS LLENA - SE OMITE "
+                 "POSCOD " PosCod
+           ELSE
+              ADD 1 TO CashierCount
+              MOVE CashierCount TO CashierIdx
+              MOVE PosCod TO CT-POSCOD(CashierIdx)
+              ADD 1 TO CT-COUNT(CashierIdx)
+              ADD Qty TO CT-AMOUNT(CashierIdx)
+           END-IF
+        ELSE
+           ADD 1 TO CT-COUNT(CashierIdx)
+           ADD Qty TO CT-AMOUNT(CashierIdx)
+        END-IF.
+       ACCUMULATETXNTYPE.
+        MOVE 'N' TO WS-TXNTYPE-FOUND-SW
+        PERFORM VARYING TxnTypeIdx FROM 1 BY 1
+           UNTIL TxnTypeIdx > TxnTypeCount
+           IF TT-TYPE(TxnTypeIdx) = TxnType THEN
+              SET WS-TXNTYPE-FOUND TO TRUE
+              EXIT PERFORM
+           END-IF
+        END-PERFORM
+        IF NOT WS-TXNTYPE-FOUND THEN
+           IF TxnTypeCount >= 50 THEN
+              DISPLAY "ERROR: TABLA DE TIPO DE OPERACION LLENA - "
+                 "SE OMITE TXNTYPE " TxnType
+           ELSE
+              ADD 1 TO TxnTypeCount
+              MOVE TxnTypeCount TO TxnTypeIdx
+              MOVE TxnType TO TT-TYPE(TxnTypeIdx)
+              ADD 1 TO TT-COUNT(TxnTypeIdx)
+              ADD Qty TO TT-AMOUNT(TxnTypeIdx)
+           END-IF
+        ELSE
+           ADD 1 TO TT-COUNT(TxnTypeIdx)
+           ADD Qty TO TT-AMOUNT(TxnTypeIdx)
+        END-IF.
+       ACCUMULATEPOSTYPE.
+        MOVE 'N' TO WS-POSTYPE-FOUND-SW
+        PERFORM VARYING PosTypeIdx FROM 1 BY 1
+           UNTIL PosTypeIdx > PosTypeCount
+           IF PT-TYPE(PosTypeIdx) = PosType THEN
+              SET WS-POSTYPE-FOUND TO TRUE
+              EXIT PERFORM
+           END-IF
+        END-PERFORM
+        IF NOT WS-POSTYPE-FOUND THEN
+           IF PosTypeCount >= 20 THEN
+              DISPLAY "ERROR: TABLA DE TIPO DE TERMINAL LLENA - "
+                 "SE OMITE POSTYPE " PosType
+           ELSE
+              ADD 1 TO PosTypeCount
+              MOVE PosTypeCount TO PosTypeIdx
+              MOVE PosType TO PT-TYPE(PosTypeIdx)
+              ADD 1 TO PT-COUNT(PosTypeIdx)
+              ADD Qty TO PT-AMOUNT(PosTypeIdx)
+           END-IF
+        ELSE
+           ADD 1 TO PT-COUNT(PosTypeIdx)
+           ADD Qty TO PT-AMOUNT(PosTypeIdx)
+        END-IF.
+       ACCUMULATEUNKNOWNMONEY.
+        MOVE 'N' TO WS-UNKMONEY-FOUND-SW
+        PERFORM VARYING UnkMoneyIdx FROM 1 BY 1
+           UNTIL UnkMoneyIdx > UnknownMoneyTypeCount
+           IF UM-CODE(UnkMoneyIdx) = MoneyType THEN
+              SET WS-UNKMONEY-FOUND TO TRUE
+              EXIT PERFORM
+           END-IF
+        END-PERFORM
+        IF NOT WS-UNKMONEY-FOUND THEN
+           IF UnknownMoneyTypeCount >= 20 THEN
+              DISPLAY "ERROR: TABLA DE MONEDAS NO RECONOCIDAS LLENA - "
+                 "SE OMITE MONEYTYPE " MoneyType
+           ELSE
+              ADD 1 TO UnknownMoneyTypeCount
+              MOVE UnknownMoneyTypeCount TO UnkMoneyIdx
+              MOVE MoneyType TO UM-CODE(UnkMoneyIdx)
+              ADD 1 TO UM-COUNT(UnkMoneyIdx)
+           END-IF
+        ELSE
+           ADD 1 TO UM-COUNT(UnkMoneyIdx)
+        END-IF.
+       DISPLAYSUBTOTALS.
+        DISPLAY SPACE
+        DISPLAY "SUBTOTALES POR CAJERO (POSCOD):"
+        PERFORM VARYING CashierIdx FROM 1 BY 1
+           UNTIL CashierIdx > CashierCount
+           DISPLAY "  " CT-POSCOD(CashierIdx) SPACE
+              "OPERACIONES: " CT-COUNT(CashierIdx) SPACE
+              "MONTO: " CT-AMOUNT(CashierIdx)
+        END-PERFORM
+
+        DISPLAY SPACE
+        DISPLAY "SUBTOTALES POR TIPO DE OPERACION:"
+        PERFORM VARYING TxnTypeIdx FROM 1 BY 1
+           UNTIL TxnTypeIdx > TxnTypeCount
+           DISPLAY "  " TT-TYPE(TxnTypeIdx) SPACE
+              "OPERACIONES: " TT-COUNT(TxnTypeIdx) SPACE
+              "MONTO: " TT-AMOUNT(TxnTypeIdx)
+        END-PERFORM
+
+        DISPLAY SPACE
+        DISPLAY "SUBTOTALES POR TIPO DE TERMINAL (POSTYPE):"
+        PERFORM VARYING PosTypeIdx FROM 1 BY 1
+           UNTIL PosTypeIdx > PosTypeCount
+           DISPLAY "  " PT-TYPE(PosTypeIdx) SPACE
+              "OPERACIONES: " PT-COUNT(PosTypeIdx) SPACE
+              "MONTO: " PT-AMOUNT(PosTypeIdx)
+        END-PERFORM
+
+        IF UnknownMoneyTypeCount IS GREATER THAN ZERO THEN
+           DISPLAY SPACE
+           DISPLAY "CODIGOS DE MONEDA NO RECONOCIDOS:"
+           PERFORM VARYING UnkMoneyIdx FROM 1 BY 1
+              UNTIL UnkMoneyIdx > UnknownMoneyTypeCount
+              DISPLAY "  " UM-CODE(UnkMoneyIdx) SPACE
+                 "OCURRENCIAS: " UM-COUNT(UnkMoneyIdx)
+           END-PERFORM
+        END-IF.
 
