@@ -3,39 +3,133 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-         SELECT OpenClientFile ASSIGN TO 'OPECLIEN.DAT' 
+         SELECT OpenClientFile ASSIGN TO 'OPECLIEN.DAT'
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS IS InputFileStatus.
-         SELECT OutputFile ASSIGN TO "REPRETIROSCLIEN.DAT"
+         SELECT OutputFile ASSIGN TO WS-OUTPUT-FILENAME
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS IS OutputFileStatus.
+         SELECT CheckpointFile ASSIGN TO "SESION5.CKPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-STATUS.
+         SELECT CsvFile ASSIGN TO WS-CSV-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CsvFileStatus.
+         SELECT ExceptionLogFile ASSIGN TO "EXCEPTION.LOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-EXLOG-STATUS.
+         SELECT ExchangeRateFile ASSIGN TO "TIPCAMBIO.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-EXRATE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD OpenClientFile.
        01 OpenClientBuffer    PIC X(45)   VALUES SPACES.
           88 EOFOpenClien     VALUES      HIGH-VALUES.
-       FD OutputFile. 
+       FD OutputFile.
        01 OutputFileBuffer    PIC X(65)   VALUES SPACES.
+       FD CheckpointFile.
+       01 CheckpointRecord    PIC X(310)  VALUES SPACES.
+       FD CsvFile.
+       01 CsvFileBuffer       PIC X(80)   VALUES SPACES.
+       FD ExceptionLogFile.
+       01 ExceptionLogRecord  PIC X(100)  VALUES SPACES.
+       FD ExchangeRateFile.
+       01 ExchangeRateRecord  PIC X(7)    VALUES SPACES.
        WORKING-STORAGE SECTION.
+       COPY "ExceptionLogFields".
+       COPY "ExchangeRateFields".
        01 InputFileStatus     PIC X(2)    VALUES SPACES.
           88 RecordFound      VALUE "00".
           88 FileNotFound     VALUE "35".
+       01 WS-RUN-DATE         PIC 9(8)    VALUE ZERO.
+       01 WS-OUTPUT-FILENAME  PIC X(30)   VALUE SPACES.
+       01 WS-CSV-FILENAME     PIC X(30)   VALUE SPACES.
+       01 CsvFileStatus       PIC X(2)    VALUES SPACES.
+          88 CsvBoundaryErr   VALUE "34".
+          88 CsvRecordFound   VALUE "00".
+       01 CsvMessage          PIC X(64)   VALUES SPACES.
+       01 CsvDetailLine.
+          05 CSV-DNI          PIC X(8).
+          05 FILLER           PIC X       VALUE ",".
+          05 CSV-CARD         PIC X(16).
+          05 FILLER           PIC X       VALUE ",".
+          05 CSV-AMOUNT       PIC 9(5).9(2).
+          05 FILLER           PIC X       VALUE ",".
+          05 CSV-MONEY        PIC X(3).
+          05 FILLER           PIC X       VALUE ",".
+          05 CSV-DATE         PIC X(11).
+       01 WS-REPORT-PERIOD    PIC X(20)   VALUE SPACES.
        01 InputMessage        PIC X(64)   VALUES SPACES.
        01 OutputFileStatus    PIC X(2)    VALUES SPACES.
           88 BoundaryErr      VALUE "34".
           88 RecordFoundOut   VALUE "00".
        01 OutputMessage       PIC X(64)   VALUES SPACES.
-       01 Accum.
-          05 DolarAccum          PIC 9(5)V9(2) VALUES ZEROS.
-          05 SolAccum            PIC 9(5)V9(2) VALUES ZEROS.
-       01 DisplayDolarAccum.
-          05 FILLER           PIC X(20)   VALUES
-           "TOTAL DOLAR       : ".
-          05 DolarAccumD      PIC 9(4)9.9(2).
-       01 DisplaySolAccum.
-          05 FILLER           PIC X(20)   VALUES
-           "TOTAL SOLES       : ".
-          05 SolAccumD        PIC 9(4)9.9(2).
+       01 WS-PREV-DNI          PIC X(8)    VALUE SPACES.
+       01 CurrencyTable.
+          05 CurrencyCount     PIC 9(2)    VALUE ZERO.
+          05 CurrencyEntry OCCURS 10 TIMES.
+             10 CUR-CODE       PIC X(3)    VALUE SPACES.
+             10 CUR-AMOUNT     PIC 9(7)V9(2) VALUE ZERO.
+       01 CurrencyIdx          PIC 9(2)    VALUE ZERO.
+       01 WS-CURRENCY-FOUND-SW PIC X(1)    VALUE 'N'.
+          88 WS-CURRENCY-FOUND VALUE 'Y'.
+       01 GrandCurrencyTable.
+          05 GrandCurrencyCount  PIC 9(2)  VALUE ZERO.
+          05 GrandCurrencyEntry OCCURS 10 TIMES.
+             10 GCUR-CODE       PIC X(3)   VALUE SPACES.
+             10 GCUR-AMOUNT     PIC 9(7)V9(2) VALUE ZERO.
+       01 GrandCurrencyIdx           PIC 9(2)  VALUE ZERO.
+       01 WS-GRAND-CURRENCY-FOUND-SW PIC X(1)  VALUE 'N'.
+          88 WS-GRAND-CURRENCY-FOUND VALUE 'Y'.
+       01 WS-CKPT-STATUS       PIC X(2)    VALUE SPACES.
+          88 CkptFileOK        VALUE "00".
+          88 CkptFileNotFound  VALUE "35".
+       01 WS-CKPT-LINE.
+          05 CKPT-TXNCOUNT       PIC 9(5)    VALUE ZERO.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 CKPT-PREV-DNI       PIC X(8)    VALUE SPACES.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 CKPT-CURRENCY-COUNT PIC 9(2)    VALUE ZERO.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 CKPT-CURRENCY-ENTRY OCCURS 10 TIMES.
+             10 CKPT-CUR-CODE    PIC X(3)    VALUE SPACES.
+             10 FILLER           PIC X       VALUE SPACE.
+             10 CKPT-CUR-AMOUNT  PIC 9(7)V9(2) VALUE ZERO.
+             10 FILLER           PIC X       VALUE SPACE.
+          05 CKPT-CLIENT-CUR-COUNT PIC 9(2)  VALUE ZERO.
+          05 FILLER              PIC X       VALUE SPACE.
+          05 CKPT-CLIENT-CUR-ENTRY OCCURS 10 TIMES.
+             10 CKPT-CLIENT-CUR-CODE   PIC X(3)    VALUE SPACES.
+             10 FILLER                PIC X       VALUE SPACE.
+             10 CKPT-CLIENT-CUR-AMOUNT PIC 9(7)V9(2) VALUE ZERO.
+             10 FILLER                PIC X       VALUE SPACE.
+       01 WS-CKPT-COUNT        PIC 9(5)    VALUE ZERO.
+       01 WS-SKIP-COUNT        PIC 9(5)    VALUE ZERO.
+       01 WS-SKIP-IDX          PIC 9(5)    VALUE ZERO.
+       01 WS-RESTART-SW        PIC X(1)    VALUE 'N'.
+          88 WS-RESTARTING     VALUE 'Y'.
+       01 WS-CKPT-INTERVAL     PIC 9(5)    VALUE 00100.
+       01 WS-CKPT-QUOTIENT     PIC 9(5)    VALUE ZERO.
+       01 WS-CKPT-REMAINDER    PIC 9(5)    VALUE ZERO.
+       01 DisplayCurrencyAccum.
+          05 FILLER            PIC X(12)   VALUES "SUBT.MONEDA ".
+          05 DisplayCurCode    PIC X(3).
+          05 FILLER            PIC X(3)    VALUES " : ".
+          05 DisplayCurAmount  PIC Z(6)9.9(2).
+       01 DisplayGrandCurrencyAccum.
+          05 FILLER            PIC X(12)   VALUES "TOTAL MONEDA".
+          05 FILLER            PIC X(1)    VALUES SPACE.
+          05 DisplayGCurCode   PIC X(3).
+          05 FILLER            PIC X(3)    VALUES " : ".
+          05 DisplayGCurAmount PIC Z(6)9.9(2).
+       01 WS-TOTAL-SOLES       PIC 9(9)V9(2) VALUE ZERO.
+       01 WS-USD-IN-SOLES      PIC 9(9)V9(4) VALUE ZERO.
+       01 DisplayTotalSolesLine.
+          05 FILLER            PIC X(28)   VALUES
+             "TOTAL CONSOLIDADO EN SOLES:".
+          05 FILLER            PIC X       VALUES SPACE.
+          05 DisplayTotalSoles PIC Z(6)9.9(2).
        01 DisplayTxnCounter.
           05 FILLER           PIC X(20)     VALUES
            "TOTAL OPERACIONES : ". 
@@ -58,7 +152,7 @@
           05 FILLER           PIC X       VALUES SPACE.
           05 OutputMoney      PIC X(3)    VALUES SPACES.
           05 FILLER           PIC X       VALUES SPACE.
-          05 OutputDate       PIC X(6)    VALUES SPACES.
+          05 OutputDate       PIC X(11)   VALUES SPACES.
        01 DisplayValues.
           05 Header.
              10 FILLER        PIC X(5)    VALUES ALL "=".
@@ -68,25 +162,50 @@
           05 DisplayDNI.
              10 FILLER        PIC X(6)    VALUES "DNI : ".
              10 DNIValue      PIC X(8).
+       01 DisplayRunDate.
+          05 FILLER           PIC X(20)   VALUES
+           "FECHA DE REPORTE  : ".
+          05 DisplayRunDateValue  PIC 9(8).
+       01 DisplayPeriod.
+          05 FILLER           PIC X(20)   VALUES
+           "PERIODO           : ".
+          05 DisplayPeriodValue  PIC X(20).
        COPY "DisplayTableCode".
        COPY "ResultConvertVariable".
        PROCEDURE DIVISION.
        MAIN SECTION.
-         Begin. 
-            DISPLAY "Abriendo el archivo de entrada..." 
-            PERFORM OpenInputFile   
-            DISPLAY SPACE 
+         Begin.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-REPORT-PERIOD FROM COMMAND-LINE
+            PERFORM LoadExchangeRate
+            STRING "REPRETIROSCLIEN_" DELIMITED BY SIZE
+                   WS-RUN-DATE       DELIMITED BY SIZE
+                   ".DAT"            DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILENAME
+            STRING "REPRETIROSCLIEN_" DELIMITED BY SIZE
+                   WS-RUN-DATE       DELIMITED BY SIZE
+                   ".CSV"            DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME
+            DISPLAY "Abriendo el archivo de entrada..."
+            PERFORM OpenInputFile
+            DISPLAY SPACE
+            PERFORM CheckRestart
             DISPLAY "Abriendo o sobreescribiendo " WITH NO ADVANCING
             DISPLAY "el archivo de salida..."
             PERFORM OpenOutputFile
-            DISPLAY SPACE 
+            PERFORM OpenCsvFile
+            DISPLAY SPACE
             PERFORM CheckRecords
-            PERFORM DisplayBegin
+            IF NOT WS-RESTARTING THEN
+               PERFORM DisplayBegin
+            END-IF
             DISPLAY SPACE
             PERFORM DisplayEachRecord
             DISPLAY SPACE
             PERFORM DisplaySummaryResult
+            PERFORM ClearCheckpoint
             CLOSE OutputFile
+            CLOSE CsvFile
             CLOSE OpenClientFile
          STOP RUN.
        METHODS SECTION.
@@ -102,18 +221,106 @@
                   MOVE "LOG: ARCHIVO ABIERTO CON EXITO" TO  InputMessage
             END-EVALUATE
             DISPLAY InputMessage
-            IF NOT RecordFound THEN STOP RUN END-IF.
+            IF NOT RecordFound THEN
+               MOVE "Practica2Sesion5"  TO EXLOG-PROGRAM
+               MOVE "FILESTATUS"        TO EXLOG-CODETYPE
+               MOVE InputFileStatus     TO EXLOG-CODEVALUE
+               MOVE SPACES              TO EXLOG-KEYVALUE
+               PERFORM LogException
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
          CheckRecords.
+            IF WS-RESTARTING THEN
+               PERFORM SkipProcessedRecords
+            END-IF
             READ OpenClientFile INTO OpenClientRecord
                AT END SET EOFOpenClien TO TRUE
                NOT AT END ADD 1 TO TxnCounter
             END-READ
-            IF EOFOpenClien THEN 
+            IF EOFOpenClien THEN
                DISPLAY "ERROR: NO HAY REGISTROS DISPONIBLES"
+               MOVE "Practica2Sesion5"  TO EXLOG-PROGRAM
+               MOVE "FILESTATUS"        TO EXLOG-CODETYPE
+               MOVE InputFileStatus     TO EXLOG-CODEVALUE
+               MOVE SPACES              TO EXLOG-KEYVALUE
+               PERFORM LogException
+               MOVE 1 TO RETURN-CODE
                STOP RUN
             END-IF.
+         CheckRestart.
+            OPEN INPUT CheckpointFile
+            IF CkptFileOK THEN
+               READ CheckpointFile INTO WS-CKPT-LINE
+                  AT END CONTINUE
+               END-READ
+               IF CKPT-TXNCOUNT IS GREATER THAN ZERO THEN
+                  SET WS-RESTARTING TO TRUE
+                  MOVE CKPT-TXNCOUNT TO WS-SKIP-COUNT
+                  MOVE CKPT-PREV-DNI TO WS-PREV-DNI
+                  MOVE CKPT-CURRENCY-COUNT TO GrandCurrencyCount
+                  PERFORM VARYING GrandCurrencyIdx FROM 1 BY 1
+                     UNTIL GrandCurrencyIdx > GrandCurrencyCount
+                     MOVE CKPT-CUR-CODE(GrandCurrencyIdx)
+                        TO GCUR-CODE(GrandCurrencyIdx)
+                     MOVE CKPT-CUR-AMOUNT(GrandCurrencyIdx)
+                        TO GCUR-AMOUNT(GrandCurrencyIdx)
+                  END-PERFORM
+                  MOVE CKPT-CLIENT-CUR-COUNT TO CurrencyCount
+                  PERFORM VARYING CurrencyIdx FROM 1 BY 1
+                     UNTIL CurrencyIdx > CurrencyCount
+                     MOVE CKPT-CLIENT-CUR-CODE(CurrencyIdx)
+                        TO CUR-CODE(CurrencyIdx)
+                     MOVE CKPT-CLIENT-CUR-AMOUNT(CurrencyIdx)
+                        TO CUR-AMOUNT(CurrencyIdx)
+                  END-PERFORM
+                  DISPLAY "LOG: REINICIANDO DESDE EL CHECKPOINT, "
+                     "REGISTRO " WS-SKIP-COUNT
+               END-IF
+               CLOSE CheckpointFile
+            END-IF.
+         SkipProcessedRecords.
+            MOVE WS-SKIP-COUNT TO TxnCounter
+            PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+               READ OpenClientFile INTO OpenClientRecord
+                  AT END SET EOFOpenClien TO TRUE
+               END-READ
+            END-PERFORM.
+         SaveCheckpoint.
+            MOVE WS-CKPT-COUNT TO CKPT-TXNCOUNT
+            MOVE WS-PREV-DNI TO CKPT-PREV-DNI
+            MOVE GrandCurrencyCount TO CKPT-CURRENCY-COUNT
+            PERFORM VARYING GrandCurrencyIdx FROM 1 BY 1
+               UNTIL GrandCurrencyIdx > GrandCurrencyCount
+               MOVE GCUR-CODE(GrandCurrencyIdx)
+                  TO CKPT-CUR-CODE(GrandCurrencyIdx)
+               MOVE GCUR-AMOUNT(GrandCurrencyIdx)
+                  TO CKPT-CUR-AMOUNT(GrandCurrencyIdx)
+            END-PERFORM
+            MOVE CurrencyCount TO CKPT-CLIENT-CUR-COUNT
+            PERFORM VARYING CurrencyIdx FROM 1 BY 1
+               UNTIL CurrencyIdx > CurrencyCount
+               MOVE CUR-CODE(CurrencyIdx)
+                  TO CKPT-CLIENT-CUR-CODE(CurrencyIdx)
+               MOVE CUR-AMOUNT(CurrencyIdx)
+                  TO CKPT-CLIENT-CUR-AMOUNT(CurrencyIdx)
+            END-PERFORM
+            OPEN OUTPUT CheckpointFile
+            WRITE CheckpointRecord FROM WS-CKPT-LINE
+            CLOSE CheckpointFile.
+         ClearCheckpoint.
+            OPEN OUTPUT CheckpointFile
+            CLOSE CheckpointFile.
          OpenOutputFile.
-            OPEN OUTPUT OutputFile
+            IF WS-RESTARTING THEN
+               OPEN EXTEND OutputFile
+               IF NOT RecordFoundOut THEN
+                  OPEN OUTPUT OutputFile
+               END-IF
+            ELSE
+               OPEN OUTPUT OutputFile
+            END-IF
             EVALUATE TRUE
                WHEN BoundaryErr 
                   MOVE "ERROR: LIMITES ALCANZADOS" TO OutputMessage
@@ -122,15 +329,60 @@
                      TO OutputMessage
             END-EVALUATE
             DISPLAY OutputMessage
-            IF NOT RecordFoundOut THEN STOP RUN END-IF.
+            IF NOT RecordFoundOut THEN
+               MOVE "Practica2Sesion5"  TO EXLOG-PROGRAM
+               MOVE "FILESTATUS"        TO EXLOG-CODETYPE
+               MOVE OutputFileStatus    TO EXLOG-CODEVALUE
+               MOVE SPACES              TO EXLOG-KEYVALUE
+               PERFORM LogException
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+         OpenCsvFile.
+            IF WS-RESTARTING THEN
+               OPEN EXTEND CsvFile
+               IF NOT CsvRecordFound THEN
+                  OPEN OUTPUT CsvFile
+               END-IF
+            ELSE
+               OPEN OUTPUT CsvFile
+            END-IF
+            EVALUATE TRUE
+               WHEN CsvBoundaryErr
+                  MOVE "ERROR: LIMITES ALCANZADOS EN CSV" TO CsvMessage
+               WHEN CsvRecordFound
+                  MOVE "LOG: ARCHIVO CSV ABIERTO CON EXITO"
+                     TO CsvMessage
+            END-EVALUATE
+            DISPLAY CsvMessage
+            IF NOT CsvRecordFound THEN
+               MOVE "Practica2Sesion5"  TO EXLOG-PROGRAM
+               MOVE "FILESTATUS"        TO EXLOG-CODETYPE
+               MOVE CsvFileStatus       TO EXLOG-CODEVALUE
+               MOVE SPACES              TO EXLOG-KEYVALUE
+               PERFORM LogException
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+            END-IF
+            IF NOT WS-RESTARTING THEN
+               MOVE "DNI,TARJETA,MONTO,MONEDA,FECHA" TO CsvFileBuffer
+               WRITE CsvFileBuffer
+            END-IF.
          DisplayBegin.
             MOVE Header TO OutputFileBuffer
             PERFORM PrintAndWrite
             MOVE SPACES TO OutputFileBuffer
             PERFORM PrintAndWrite
-            MOVE DNI TO DNIValue 
-            MOVE DisplayDNI TO OutputFileBuffer
+            MOVE WS-RUN-DATE TO DisplayRunDateValue
+            MOVE DisplayRunDate TO OutputFileBuffer
             PERFORM PrintAndWrite
+            IF WS-REPORT-PERIOD IS NOT EQUAL TO SPACES THEN
+               MOVE SPACES TO OutputFileBuffer
+               PERFORM PrintAndWrite
+               MOVE WS-REPORT-PERIOD TO DisplayPeriodValue
+               MOVE DisplayPeriod TO OutputFileBuffer
+               PERFORM PrintAndWrite
+            END-IF
             MOVE SPACES TO OutputFileBuffer
             PERFORM PrintAndWrite
             MOVE "OPERACIONES" TO OutputFileBuffer
@@ -139,28 +391,120 @@
             PERFORM PrintAndWrite.
          DisplayEachRecord.
             PERFORM UNTIL EOFOpenClien
-               EVALUATE Money
-                  WHEN "PEN" ADD Amount TO SolAccum
-                  WHEN "USD" ADD Amount TO DolarAccum
-               END-EVALUATE
-               
+               IF DNI IS NOT EQUAL TO WS-PREV-DNI THEN
+                  IF WS-PREV-DNI IS NOT EQUAL TO SPACES THEN
+                     PERFORM ClientBreak
+                     COMPUTE WS-CKPT-COUNT = TxnCounter - 1
+                     PERFORM SaveCheckpoint
+                  END-IF
+                  PERFORM ClientHeader
+               END-IF
+
                CALL "ConvertDateToDDMM"
                   USING BY CONTENT RecordDate
                         BY REFERENCE Result
 
-               DISPLAY Card SPACE Amount SPACE Money SPACE Result 
+               IF ResultMonthInvalid THEN
+                  DISPLAY "ERROR: MES INVALIDO EN REGISTRO, DNI: "
+                     DNI " FECHA: " RecordDate " - REGISTRO OMITIDO"
+               ELSE
+                  PERFORM AccumulateCurrency
+
+                  DISPLAY Card SPACE Amount SPACE Money SPACE Result
+
+                  MOVE Card TO OutputCard
+                  MOVE Amount TO OutputAmount
+                  MOVE Money TO OutputMoney
+                  MOVE Result TO OutputDate
+                  WRITE OutputFileBuffer FROM OutputFileRecord
+
+                  MOVE DNI TO CSV-DNI
+                  MOVE Card TO CSV-CARD
+                  MOVE Amount TO CSV-AMOUNT
+                  MOVE Money TO CSV-MONEY
+                  MOVE Result TO CSV-DATE
+                  WRITE CsvFileBuffer FROM CsvDetailLine
+               END-IF
 
-               MOVE Card TO OutputCard
-               MOVE Amount TO OutputAmount
-               MOVE Money TO OutputMoney
-               MOVE Result TO OutputDate
-               WRITE OutputFileBuffer FROM OutputFileRecord 
+               DIVIDE TxnCounter BY WS-CKPT-INTERVAL
+                  GIVING WS-CKPT-QUOTIENT
+                  REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER IS EQUAL TO ZERO THEN
+                  MOVE TxnCounter TO WS-CKPT-COUNT
+                  PERFORM SaveCheckpoint
+               END-IF
 
                READ OpenClientFile INTO OpenClientRecord
                   AT END SET EOFOpenClien TO TRUE
                   NOT AT END ADD 1 TO TxnCounter
                END-READ
-            END-PERFORM.
+            END-PERFORM
+            PERFORM ClientBreak.
+         ClientHeader.
+            MOVE SPACES TO OutputFileBuffer
+            PERFORM PrintAndWrite
+            MOVE DNI TO DNIValue
+            MOVE DisplayDNI TO OutputFileBuffer
+            PERFORM PrintAndWrite
+            MOVE DNI TO WS-PREV-DNI.
+         AccumulateCurrency.
+            MOVE 'N' TO WS-CURRENCY-FOUND-SW
+            PERFORM VARYING CurrencyIdx FROM 1 BY 1
+               UNTIL CurrencyIdx > CurrencyCount
+               IF CUR-CODE(CurrencyIdx) = Money THEN
+                  SET WS-CURRENCY-FOUND TO TRUE
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+            IF NOT WS-CURRENCY-FOUND THEN
+               IF CurrencyCount >= 10 THEN
+                  DISPLAY "ERROR: TABLA DE MONEDAS DEL CLIENTE LLENA "
+                     "- SE OMITE MONEDA " Money
+               ELSE
+                  ADD 1 TO CurrencyCount
+                  MOVE CurrencyCount TO CurrencyIdx
+                  MOVE Money TO CUR-CODE(CurrencyIdx)
+                  ADD Amount TO CUR-AMOUNT(CurrencyIdx)
+               END-IF
+            ELSE
+               ADD Amount TO CUR-AMOUNT(CurrencyIdx)
+            END-IF.
+         RollupGrandCurrency.
+            MOVE 'N' TO WS-GRAND-CURRENCY-FOUND-SW
+            PERFORM VARYING GrandCurrencyIdx FROM 1 BY 1
+               UNTIL GrandCurrencyIdx > GrandCurrencyCount
+               IF GCUR-CODE(GrandCurrencyIdx)
+                     = CUR-CODE(CurrencyIdx) THEN
+                  SET WS-GRAND-CURRENCY-FOUND TO TRUE
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+            IF NOT WS-GRAND-CURRENCY-FOUND THEN
+               IF GrandCurrencyCount >= 10 THEN
+                  DISPLAY "ERROR: TABLA DE MONEDAS GLOBAL LLENA "
+                     "- SE OMITE MONEDA " CUR-CODE(CurrencyIdx)
+               ELSE
+                  ADD 1 TO GrandCurrencyCount
+                  MOVE GrandCurrencyCount TO GrandCurrencyIdx
+                  MOVE CUR-CODE(CurrencyIdx)
+                     TO GCUR-CODE(GrandCurrencyIdx)
+                  ADD CUR-AMOUNT(CurrencyIdx)
+                     TO GCUR-AMOUNT(GrandCurrencyIdx)
+               END-IF
+            ELSE
+               ADD CUR-AMOUNT(CurrencyIdx)
+                  TO GCUR-AMOUNT(GrandCurrencyIdx)
+            END-IF.
+         ClientBreak.
+            PERFORM VARYING CurrencyIdx FROM 1 BY 1
+               UNTIL CurrencyIdx > CurrencyCount
+               MOVE CUR-CODE(CurrencyIdx) TO DisplayCurCode
+               MOVE CUR-AMOUNT(CurrencyIdx) TO DisplayCurAmount
+               MOVE DisplayCurrencyAccum TO OutputFileBuffer
+               PERFORM PrintAndWrite
+               PERFORM RollupGrandCurrency
+            END-PERFORM
+            MOVE ZERO TO CurrencyCount.
         DisplaySummaryResult.
             MOVE SPACES TO OutputFileBuffer
             PERFORM PrintAndWrite
@@ -168,11 +512,58 @@
             PERFORM PrintAndWrite
             MOVE DisplayTxnCounter TO OutputFileBuffer
             PERFORM PrintAndWrite
-            MOVE SolAccum TO SolAccumD
-            MOVE DisplaySolAccum TO OutputFileBuffer
-            PERFORM PrintAndWrite
-            MOVE DolarAccum TO DolarAccumD
-            MOVE DisplayDolarAccum TO OutputFileBuffer
+            PERFORM VARYING GrandCurrencyIdx FROM 1 BY 1
+               UNTIL GrandCurrencyIdx > GrandCurrencyCount
+               MOVE GCUR-CODE(GrandCurrencyIdx) TO DisplayGCurCode
+               MOVE GCUR-AMOUNT(GrandCurrencyIdx) TO DisplayGCurAmount
+               MOVE DisplayGrandCurrencyAccum TO OutputFileBuffer
+               PERFORM PrintAndWrite
+            END-PERFORM
+            PERFORM ConsolidateCurrencyTotal
+            MOVE DisplayTotalSolesLine TO OutputFileBuffer
             PERFORM PrintAndWrite
             MOVE Header TO OutputFileBuffer
             PERFORM PrintAndWrite.
+         ConsolidateCurrencyTotal.
+            MOVE ZERO TO WS-TOTAL-SOLES
+            PERFORM VARYING GrandCurrencyIdx FROM 1 BY 1
+               UNTIL GrandCurrencyIdx > GrandCurrencyCount
+               IF GCUR-CODE(GrandCurrencyIdx) IS EQUAL TO "PEN" THEN
+                  ADD GCUR-AMOUNT(GrandCurrencyIdx) TO WS-TOTAL-SOLES
+               ELSE
+                  IF GCUR-CODE(GrandCurrencyIdx) IS EQUAL TO "USD" THEN
+                     COMPUTE WS-USD-IN-SOLES ROUNDED =
+                        GCUR-AMOUNT(GrandCurrencyIdx) * EXRATE-USD-PEN
+                     ADD WS-USD-IN-SOLES TO WS-TOTAL-SOLES
+                  ELSE
+                     DISPLAY "ERROR: NO HAY TIPO DE CAMBIO PARA "
+                        GCUR-CODE(GrandCurrencyIdx)
+                        " - SE OMITE DEL TOTAL EN SOLES"
+                     MOVE "Practica2Sesion5"  TO EXLOG-PROGRAM
+                     MOVE "MONEDA"            TO EXLOG-CODETYPE
+                     MOVE SPACES              TO EXLOG-CODEVALUE
+                     MOVE GCUR-CODE(GrandCurrencyIdx) TO EXLOG-KEYVALUE
+                     PERFORM LogException
+                  END-IF
+               END-IF
+            END-PERFORM
+            MOVE WS-TOTAL-SOLES TO DisplayTotalSoles.
+         LoadExchangeRate.
+            OPEN INPUT ExchangeRateFile
+            IF ExRateFileOK THEN
+               READ ExchangeRateFile INTO WS-EXRATE-LINE
+                  AT END CONTINUE
+               END-READ
+               CLOSE ExchangeRateFile
+            END-IF
+            DISPLAY "LOG: TIPO DE CAMBIO USD/PEN: " EXRATE-USD-PEN.
+         LogException.
+            ACCEPT EXLOG-DATE FROM DATE YYYYMMDD
+            ACCEPT EXLOG-TIME FROM TIME
+            OPEN EXTEND ExceptionLogFile
+            IF NOT ExceptionLogFileOK THEN
+               CLOSE ExceptionLogFile
+               OPEN OUTPUT ExceptionLogFile
+            END-IF
+            WRITE ExceptionLogRecord FROM WS-EXLOG-LINE
+            CLOSE ExceptionLogFile.
