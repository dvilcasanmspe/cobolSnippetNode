@@ -0,0 +1,14 @@
+      * Shared WORKING-STORAGE for the DBPROFILE.DAT lookup used by
+      * LoadDbProfile in every EXEC SQL program, so USERNAME/DBNAME can
+      * be flipped between dev/test/prod without a recompile.
+         01 WS-DB-ENV              PIC X(10)   VALUE SPACES.
+         01 WS-DBPROFILE-STATUS    PIC X(2)    VALUE SPACE.
+            88 DbProfileFileOK     VALUE "00".
+         01 WS-DBPROFILE-LINE.
+            05 DBP-ENV             PIC X(10)   VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 DBP-USERNAME        PIC X(64)   VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 DBP-DBNAME          PIC X(30)   VALUE SPACES.
+         01 WS-DBPROFILE-FOUND-SW  PIC X(1)    VALUE 'N'.
+            88 WS-DBPROFILE-FOUND  VALUE 'Y'.
