@@ -0,0 +1,10 @@
+      * Column header line printed above the withdrawal detail lines,
+      * lined up with OutputFileRecord (OutputCard/Amount/Money/Date).
+         01 DisplayHeader.
+            05 FILLER         PIC X(16)  VALUES "TARJETA".
+            05 FILLER         PIC X(1)   VALUES SPACE.
+            05 FILLER         PIC X(9)   VALUES "MONTO".
+            05 FILLER         PIC X(1)   VALUES SPACE.
+            05 FILLER         PIC X(6)   VALUES "MONEDA".
+            05 FILLER         PIC X(1)   VALUES SPACE.
+            05 FILLER         PIC X(11)  VALUES "FECHA".
