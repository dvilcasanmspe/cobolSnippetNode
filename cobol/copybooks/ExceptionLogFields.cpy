@@ -0,0 +1,18 @@
+      * Shared WORKING-STORAGE for the lines LogException appends to
+      * the unified EXCEPTION.LOG from every batch and SQL program's
+      * HandlingErrors-equivalent paragraph.
+         01 WS-EXLOG-STATUS        PIC X(2)    VALUE SPACE.
+            88 ExceptionLogFileOK  VALUE "00".
+         01 WS-EXLOG-CODE-DISPLAY  PIC -(9)    VALUE ZERO.
+         01 WS-EXLOG-LINE.
+            05 EXLOG-DATE          PIC X(8)    VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 EXLOG-TIME          PIC X(8)    VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 EXLOG-PROGRAM       PIC X(20)   VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 EXLOG-CODETYPE      PIC X(10)   VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 EXLOG-CODEVALUE     PIC X(11)   VALUE SPACES.
+            05 FILLER              PIC X       VALUE SPACE.
+            05 EXLOG-KEYVALUE      PIC X(40)   VALUE SPACES.
