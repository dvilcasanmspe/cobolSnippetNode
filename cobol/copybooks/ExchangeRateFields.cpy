@@ -0,0 +1,9 @@
+      * Shared WORKING-STORAGE for the TIPCAMBIO.DAT daily exchange-
+      * rate parameter used by LoadExchangeRate in Practica2Sesion5
+      * and Practica2ArchivoSec to fold the USD subtotal into a single
+      * consolidated total expressed in soles, without hardcoding a
+      * rate that would need a recompile every time it moves.
+         01 WS-EXRATE-STATUS       PIC X(2)    VALUE SPACE.
+            88 ExRateFileOK        VALUE "00".
+         01 WS-EXRATE-LINE.
+            05 EXRATE-USD-PEN      PIC 9(3)V9(4) VALUE 003.7500.
