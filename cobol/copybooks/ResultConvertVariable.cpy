@@ -0,0 +1,11 @@
+      * Result layout shared by ConvertDateToDDMM and its callers.
+      * DD-MON-YYYY, e.g. "09-AGO-2026".
+         01 Result.
+            05 ResultDay      PIC X(2)   VALUES SPACES.
+            05 FILLER         PIC X      VALUES "-".
+            05 ResultMonth    PIC X(3)   VALUES SPACES.
+            05 FILLER         PIC X      VALUES "-".
+            05 ResultYear     PIC X(4)   VALUES SPACES.
+            05 ResultError    PIC X(1)   VALUES SPACE.
+               88 ResultMonthInvalid  VALUE "E".
+               88 ResultMonthOk       VALUE SPACE.
